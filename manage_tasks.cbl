@@ -5,9 +5,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TASK-FILE
-               ASSIGN TO "tasks.txt"
+               ASSIGN TO WS-TASK-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT TEMP-FILE
+               ASSIGN TO WS-TEMP-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-FS.
+           SELECT SEEN-FILE
+               ASSIGN TO WS-SEEN-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEEN-FS.
+           SELECT ASSN-FILE
+               ASSIGN TO WS-ASSN-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ASSN-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +28,19 @@
        01  T-REC.
            05 T-LINE      PIC X(200).
 
+       FD  TEMP-FILE
+           RECORDING MODE IS F.
+       01  TEMP-REC.
+           05 TEMP-LINE   PIC X(200).
+
+       FD  SEEN-FILE
+           RECORDING MODE IS F.
+       01  SEEN-REC       PIC 9(5).
+
+       FD  ASSN-FILE
+           RECORDING MODE IS F.
+       01  ASSN-REC       PIC X(15).
+
        WORKING-STORAGE SECTION.
        01 WS-TASK.
            05 T-ID        PIC 9(5).
@@ -29,6 +54,8 @@
                10 T-HOUR  PIC 9(2).
                10 T-MIN   PIC 9(2).
            05 T-STATUS    PIC X(1).
+           05 T-PRIORITY  PIC X(1).
+           05 T-ASSIGNED-TO PIC X(15).
 
        01 WS-HEAD.
            05 FILLER      PIC X(5)  VALUE "ID".
@@ -42,6 +69,10 @@
            05 FILLER      PIC X(5)  VALUE "TIME".
            05 FILLER      PIC X(3)  VALUE SPACES.
            05 FILLER      PIC X(8)  VALUE "STATUS".
+           05 FILLER      PIC X(3)  VALUE SPACES.
+           05 FILLER      PIC X(8)  VALUE "PRIORITY".
+           05 FILLER      PIC X(3)  VALUE SPACES.
+           05 FILLER      PIC X(15) VALUE "ASSIGNED TO".
 
        01 WS-DETAIL.
            05 D-ID        PIC X(5).
@@ -55,6 +86,10 @@
            05 D-TIME      PIC X(5).
            05 FILLER      PIC X(3)  VALUE SPACES.
            05 D-STATUS    PIC X(8).
+           05 FILLER      PIC X(3)  VALUE SPACES.
+           05 D-PRIORITY  PIC X(8).
+           05 FILLER      PIC X(3)  VALUE SPACES.
+           05 D-ASSIGNED-TO PIC X(15).
 
        01 WS-CSV          PIC X(200).
        01 WS-EOF          PIC X(1).
@@ -68,12 +103,75 @@
        01 WS-CNT          PIC 9(5) VALUE 0.
        01 WS-SEP          PIC X(90) VALUE ALL "=".
        01 WS-SUBSEP       PIC X(90) VALUE ALL "-".
+       01 WS-TEMP-FS      PIC X(2).
+       01 WS-PV           PIC X(1).
+       01 WS-SEEN-FS      PIC X(2).
+       01 WS-SEEN-FOUND   PIC X(1).
+       01 WS-BEST-ID      PIC 9(5).
+       01 WS-BEST-DATE    PIC 9(8).
+       01 WS-BEST-FOUND   PIC X(1).
+       01 WS-CUR-DATE     PIC 9(8).
+       01 WS-SF-OPT       PIC 9.
+       01 WS-REMAINING    PIC 9(5).
+       01 WS-TODAY-DATE   PIC 9(8).
+       01 WS-TASK-DATE-NUM PIC 9(8).
+       01 WS-IS-OVERDUE   PIC X(1).
+       01 WS-OVERDUE-COUNT PIC 9(5).
+       01 WS-ASSN-FS      PIC X(2).
+       01 WS-AV           PIC X(1).
+       01 WS-SEARCH-ASSIGNEE PIC X(15).
+       01 WS-ASSN-EOF     PIC X(1).
+       01 WS-ASSN-FOUND   PIC X(1).
+       01 WS-TASK-FILE-PATH PIC X(150).
+       01 WS-TEMP-FILE-PATH PIC X(150).
+       01 WS-SEEN-FILE-PATH PIC X(150).
+       01 WS-ASSN-FILE-PATH PIC X(150).
+       01 WS-BACKUP-FILE-PATH PIC X(150).
+       01 WS-OS-CMD       PIC X(200).
+
+       LINKAGE SECTION.
+       01 LS-WEDDING-FOLDER PIC X(50).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-WEDDING-FOLDER.
        MAIN-PARA.
+           PERFORM BUILD-FILE-PATHS
            PERFORM INIT-FILE
+           PERFORM INIT-NEXT-TASK-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
            PERFORM MENU-OPT
-           STOP RUN.
+           EXIT PROGRAM.
+
+       BUILD-FILE-PATHS.
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\tasks.txt"
+               DELIMITED BY SIZE INTO WS-TASK-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\temp_tasks.txt"
+               DELIMITED BY SIZE INTO WS-TEMP-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\task_seen.tmp"
+               DELIMITED BY SIZE INTO WS-SEEN-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\task_assignees.tmp"
+               DELIMITED BY SIZE INTO WS-ASSN-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\tasks.bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILE-PATH.
+
+       INIT-NEXT-TASK-ID.
+           MOVE 1 TO WS-NEXT
+           OPEN INPUT TASK-FILE
+           IF WS-FS = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM READ-HEADER
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ TASK-FILE INTO WS-CSV
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           PERFORM PARSE-CSV
+                           IF T-ID >= WS-NEXT
+                               COMPUTE WS-NEXT = T-ID + 1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TASK-FILE
+           END-IF.
 
        INIT-FILE.
            OPEN INPUT TASK-FILE
@@ -88,7 +186,7 @@
            END-IF.
 
        MENU-OPT.
-           PERFORM UNTIL WS-OPT = 5
+           PERFORM UNTIL WS-OPT = 8
                DISPLAY SPACE
                DISPLAY WS-SEP
                DISPLAY "                        TASK MANAGER"
@@ -97,7 +195,10 @@
                DISPLAY "2. Add Task"
                DISPLAY "3. Edit Task"
                DISPLAY "4. Mark Task as Complete"
-               DISPLAY "5. Exit"
+               DISPLAY "5. Delete Task"
+               DISPLAY "6. Sort/Filter Tasks"
+               DISPLAY "7. View Tasks by Assignee"
+               DISPLAY "8. Exit"
                DISPLAY WS-SUBSEP
                DISPLAY "Enter choice: " WITH NO ADVANCING
                ACCEPT WS-OPT
@@ -111,6 +212,12 @@
                    WHEN 4
                        PERFORM MARK-COMP
                    WHEN 5
+                       PERFORM DELETE-TASK
+                   WHEN 6
+                       PERFORM SORT-FILTER-TASKS
+                   WHEN 7
+                       PERFORM VIEW-TASKS-BY-ASSIGNEE
+                   WHEN 8
                        DISPLAY SPACE
                        DISPLAY "Exiting..."
                        DISPLAY SPACE
@@ -151,7 +258,10 @@
            DISPLAY WS-SEP
            DISPLAY WS-HEAD
            DISPLAY WS-SUBSEP
-           
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE 0 TO WS-OVERDUE-COUNT
+
            OPEN INPUT TASK-FILE
            MOVE "N" TO WS-EOF
            PERFORM READ-HEADER
@@ -163,9 +273,15 @@
                        PERFORM PARSE-CSV
                        PERFORM FORMAT-LINE
                        DISPLAY WS-DETAIL
+                       IF WS-IS-OVERDUE = "Y"
+                           ADD 1 TO WS-OVERDUE-COUNT
+                       END-IF
                END-READ
            END-PERFORM
            DISPLAY WS-SEP
+           IF WS-OVERDUE-COUNT > 0
+               DISPLAY WS-OVERDUE-COUNT " task(s) are overdue!"
+           END-IF
            DISPLAY SPACE
            CLOSE TASK-FILE.
 
@@ -175,6 +291,8 @@
            READ TASK-FILE.
 
        PARSE-CSV.
+           MOVE "M" TO T-PRIORITY
+           MOVE "Unassigned" TO T-ASSIGNED-TO
            UNSTRING WS-CSV DELIMITED BY ","
                INTO T-ID
                     T-NAME
@@ -184,9 +302,12 @@
                     T-DAY
                     T-HOUR
                     T-MIN
-                    T-STATUS.
+                    T-STATUS
+                    T-PRIORITY
+                    T-ASSIGNED-TO.
 
        CREATE-CSV.
+           MOVE SPACES TO WS-CSV
            STRING  T-ID          DELIMITED BY SIZE
                   ","           DELIMITED BY SIZE
                   T-NAME        DELIMITED BY SPACE
@@ -204,6 +325,10 @@
                   T-MIN         DELIMITED BY SIZE
                   ","           DELIMITED BY SIZE
                   T-STATUS      DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  T-PRIORITY    DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  T-ASSIGNED-TO DELIMITED BY SIZE
                INTO WS-CSV.
 
        FORMAT-LINE.
@@ -213,7 +338,9 @@
            MOVE SPACES TO D-DATE
            MOVE SPACES TO D-TIME
            MOVE SPACES TO D-STATUS
-           
+           MOVE SPACES TO D-PRIORITY
+           MOVE SPACES TO D-ASSIGNED-TO
+
            MOVE T-ID TO D-ID
            MOVE T-NAME TO D-NAME
            MOVE T-DESC TO D-DESC
@@ -221,11 +348,25 @@
                DELIMITED BY SIZE INTO D-DATE
            STRING T-HOUR ":" T-MIN
                DELIMITED BY SIZE INTO D-TIME
+           MOVE "N" TO WS-IS-OVERDUE
+           COMPUTE WS-TASK-DATE-NUM = T-YEAR * 10000 + T-MON * 100
+               + T-DAY
            IF T-STATUS = "C"
                MOVE "Complete" TO D-STATUS
            ELSE
-               MOVE "Pending" TO D-STATUS
-           END-IF.
+               IF WS-TASK-DATE-NUM < WS-TODAY-DATE
+                   MOVE "OVERDUE" TO D-STATUS
+                   MOVE "Y" TO WS-IS-OVERDUE
+               ELSE
+                   MOVE "Pending" TO D-STATUS
+               END-IF
+           END-IF
+           EVALUATE T-PRIORITY
+               WHEN "H" MOVE "High" TO D-PRIORITY
+               WHEN "L" MOVE "Low" TO D-PRIORITY
+               WHEN OTHER MOVE "Medium" TO D-PRIORITY
+           END-EVALUATE
+           MOVE T-ASSIGNED-TO TO D-ASSIGNED-TO.
 
        GET-DATE.
            MOVE "N" TO WS-DV
@@ -260,6 +401,28 @@
                END-IF
            END-PERFORM.
 
+       GET-PRIORITY.
+           MOVE "N" TO WS-PV
+           PERFORM UNTIL WS-PV = "Y"
+               DISPLAY "Enter Priority (H)igh/(M)edium/(L)ow: "
+                   WITH NO ADVANCING
+               ACCEPT T-PRIORITY
+               IF T-PRIORITY = "H" OR T-PRIORITY = "M"
+                  OR T-PRIORITY = "L"
+                   MOVE "Y" TO WS-PV
+               ELSE
+                   DISPLAY "Invalid priority. Try again."
+               END-IF
+           END-PERFORM.
+
+       GET-ASSIGNEE.
+           DISPLAY "Enter Assigned To (max 15 chars): "
+               WITH NO ADVANCING
+           ACCEPT T-ASSIGNED-TO
+           IF T-ASSIGNED-TO = SPACES
+               MOVE "Unassigned" TO T-ASSIGNED-TO
+           END-IF.
+
        ADD-TASK.
            OPEN EXTEND TASK-FILE
            IF WS-FS NOT = "00"
@@ -281,13 +444,15 @@
            
            PERFORM GET-DATE
            PERFORM GET-TIME
-           
+           PERFORM GET-PRIORITY
+           PERFORM GET-ASSIGNEE
+
            MOVE "P" TO T-STATUS
-           
+
            PERFORM CREATE-CSV
            PERFORM FORMAT-LINE
-           WRITE T-REC FROM WS-DETAIL
-           
+           WRITE T-REC FROM WS-CSV
+
            IF WS-FS = "00"
                DISPLAY SPACE
                DISPLAY "Task added successfully!"
@@ -329,9 +494,11 @@
                            ACCEPT T-DESC
                            PERFORM GET-DATE
                            PERFORM GET-TIME
+                           PERFORM GET-PRIORITY
+                           PERFORM GET-ASSIGNEE
                            PERFORM CREATE-CSV
                            PERFORM FORMAT-LINE
-                           REWRITE T-REC FROM WS-DETAIL
+                           REWRITE T-REC FROM WS-CSV
                        END-IF
                END-READ
            END-PERFORM
@@ -371,7 +538,7 @@
                            MOVE "C" TO T-STATUS
                            PERFORM CREATE-CSV
                            PERFORM FORMAT-LINE
-                           REWRITE T-REC FROM WS-DETAIL
+                           REWRITE T-REC FROM WS-CSV
                            DISPLAY SPACE
                            DISPLAY "Task marked as complete!"
                            DISPLAY SPACE
@@ -385,3 +552,316 @@
                DISPLAY SPACE
            END-IF.
 
+       DELETE-TASK.
+           PERFORM COUNT-TASKS
+           IF WS-CNT = 0
+               DISPLAY SPACE
+               DISPLAY "No tasks found. Please add tasks first."
+               DISPLAY SPACE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY SPACE
+           DISPLAY "Enter Task ID to delete: " WITH NO ADVANCING
+           ACCEPT WS-TMP-ID
+           MOVE "N" TO WS-FOUND
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT TASK-FILE
+           OPEN OUTPUT TEMP-FILE
+
+           PERFORM COPY-HEADER-TO-TEMP
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TASK-FILE INTO WS-CSV
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PARSE-CSV
+                       IF T-ID = WS-TMP-ID
+                           MOVE "Y" TO WS-FOUND
+                       ELSE
+                           WRITE TEMP-REC FROM WS-CSV
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TASK-FILE
+           CLOSE TEMP-FILE
+
+           PERFORM SWAP-TASK-FILE
+
+           DISPLAY SPACE
+           IF WS-FOUND = "N"
+               DISPLAY "Task not found!"
+           ELSE
+               DISPLAY "Task deleted successfully!"
+           END-IF
+           DISPLAY SPACE.
+
+       COPY-HEADER-TO-TEMP.
+           READ TASK-FILE INTO WS-CSV
+           WRITE TEMP-REC FROM WS-CSV
+           READ TASK-FILE INTO WS-CSV
+           WRITE TEMP-REC FROM WS-CSV
+           READ TASK-FILE INTO WS-CSV
+           WRITE TEMP-REC FROM WS-CSV.
+
+       SWAP-TASK-FILE.
+           STRING "ren " FUNCTION TRIM(WS-TASK-FILE-PATH) " tasks.bak"
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+           STRING "ren " FUNCTION TRIM(WS-TEMP-FILE-PATH) " tasks.txt"
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+           IF RETURN-CODE = 0
+               STRING "del " FUNCTION TRIM(WS-BACKUP-FILE-PATH)
+                   DELIMITED BY SIZE INTO WS-OS-CMD
+               CALL "SYSTEM" USING WS-OS-CMD
+           ELSE
+               DISPLAY "Warning: could not replace task file; "
+                   "original kept as tasks.bak"
+           END-IF.
+
+       SORT-FILTER-TASKS.
+           PERFORM COUNT-TASKS
+           IF WS-CNT = 0
+               DISPLAY SPACE
+               DISPLAY "No tasks found. Please add tasks first."
+               DISPLAY SPACE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY SPACE
+           DISPLAY "1. Sort by Due Date (soonest first)"
+           DISPLAY "2. Filter: High Priority Only"
+           DISPLAY "Enter choice: " WITH NO ADVANCING
+           ACCEPT WS-SF-OPT
+
+           EVALUATE WS-SF-OPT
+               WHEN 1
+                   PERFORM VIEW-TASKS-BY-DATE
+               WHEN 2
+                   PERFORM VIEW-HIGH-PRIORITY-TASKS
+               WHEN OTHER
+                   DISPLAY SPACE
+                   DISPLAY "Invalid option."
+                   DISPLAY SPACE
+           END-EVALUATE.
+
+       VIEW-TASKS-BY-DATE.
+           OPEN OUTPUT SEEN-FILE
+           CLOSE SEEN-FILE
+
+           DISPLAY SPACE
+           DISPLAY WS-SEP
+           DISPLAY WS-HEAD
+           DISPLAY WS-SUBSEP
+
+           MOVE WS-CNT TO WS-REMAINING
+           PERFORM UNTIL WS-REMAINING = 0
+               PERFORM FIND-NEXT-EARLIEST-TASK
+               IF WS-BEST-FOUND = "Y"
+                   OPEN EXTEND SEEN-FILE
+                   MOVE WS-BEST-ID TO SEEN-REC
+                   WRITE SEEN-REC
+                   CLOSE SEEN-FILE
+               END-IF
+               SUBTRACT 1 FROM WS-REMAINING
+           END-PERFORM
+
+           DISPLAY WS-SEP
+           DISPLAY SPACE
+
+           STRING "del " FUNCTION TRIM(WS-SEEN-FILE-PATH)
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+
+       FIND-NEXT-EARLIEST-TASK.
+           MOVE "N" TO WS-BEST-FOUND
+           MOVE "N" TO WS-EOF
+           OPEN INPUT TASK-FILE
+           PERFORM READ-HEADER
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TASK-FILE INTO WS-CSV
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PARSE-CSV
+                       PERFORM CHECK-TASK-SEEN
+                       IF WS-SEEN-FOUND = "N"
+                           COMPUTE WS-CUR-DATE =
+                               T-YEAR * 10000 + T-MON * 100 + T-DAY
+                           IF WS-BEST-FOUND = "N"
+                               OR WS-CUR-DATE < WS-BEST-DATE
+                               MOVE WS-CUR-DATE TO WS-BEST-DATE
+                               MOVE T-ID TO WS-BEST-ID
+                               MOVE "Y" TO WS-BEST-FOUND
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASK-FILE
+
+           IF WS-BEST-FOUND = "Y"
+               PERFORM DISPLAY-BEST-TASK
+           END-IF.
+
+       DISPLAY-BEST-TASK.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT TASK-FILE
+           PERFORM READ-HEADER
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TASK-FILE INTO WS-CSV
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PARSE-CSV
+                       IF T-ID = WS-BEST-ID
+                           MOVE "Y" TO WS-EOF
+                           PERFORM FORMAT-LINE
+                           DISPLAY WS-DETAIL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASK-FILE.
+
+       CHECK-TASK-SEEN.
+           MOVE "N" TO WS-SEEN-FOUND
+           MOVE "N" TO WS-DV
+           OPEN INPUT SEEN-FILE
+           PERFORM UNTIL WS-DV = "Y"
+               READ SEEN-FILE
+                   AT END
+                       MOVE "Y" TO WS-DV
+                   NOT AT END
+                       IF SEEN-REC = T-ID
+                           MOVE "Y" TO WS-SEEN-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SEEN-FILE
+           MOVE "N" TO WS-DV.
+
+       VIEW-HIGH-PRIORITY-TASKS.
+           DISPLAY SPACE
+           DISPLAY WS-SEP
+           DISPLAY WS-HEAD
+           DISPLAY WS-SUBSEP
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT TASK-FILE
+           PERFORM READ-HEADER
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TASK-FILE INTO WS-CSV
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PARSE-CSV
+                       IF T-PRIORITY = "H"
+                           PERFORM FORMAT-LINE
+                           DISPLAY WS-DETAIL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASK-FILE
+
+           DISPLAY WS-SEP
+           DISPLAY SPACE.
+
+       VIEW-TASKS-BY-ASSIGNEE.
+           PERFORM COUNT-TASKS
+           IF WS-CNT = 0
+               DISPLAY SPACE
+               DISPLAY "No tasks found. Please add tasks first."
+               DISPLAY SPACE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT ASSN-FILE
+           CLOSE ASSN-FILE
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT TASK-FILE
+           PERFORM READ-HEADER
+           PERFORM BUILD-ASSIGNEE-LIST UNTIL WS-EOF = 'Y'
+           CLOSE TASK-FILE
+
+           DISPLAY SPACE
+           OPEN INPUT ASSN-FILE
+           MOVE "N" TO WS-ASSN-EOF
+           PERFORM DISPLAY-ASSIGNEE-TASKS UNTIL WS-ASSN-EOF = 'Y'
+           CLOSE ASSN-FILE
+
+           STRING "del " FUNCTION TRIM(WS-ASSN-FILE-PATH)
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+
+       BUILD-ASSIGNEE-LIST.
+           READ TASK-FILE INTO WS-CSV
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM PARSE-CSV
+                   MOVE T-ASSIGNED-TO TO WS-SEARCH-ASSIGNEE
+                   PERFORM CHECK-ASSIGNEE-SEEN
+                   IF WS-ASSN-FOUND = 'N'
+                       PERFORM RECORD-ASSIGNEE-SEEN
+                   END-IF
+           END-READ.
+
+       CHECK-ASSIGNEE-SEEN.
+           MOVE 'N' TO WS-ASSN-FOUND
+           MOVE 'N' TO WS-AV
+           OPEN INPUT ASSN-FILE
+           PERFORM UNTIL WS-AV = 'Y'
+               READ ASSN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-AV
+                   NOT AT END
+                       IF ASSN-REC = WS-SEARCH-ASSIGNEE
+                           MOVE 'Y' TO WS-ASSN-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ASSN-FILE.
+
+       RECORD-ASSIGNEE-SEEN.
+           OPEN EXTEND ASSN-FILE
+           MOVE WS-SEARCH-ASSIGNEE TO ASSN-REC
+           WRITE ASSN-REC
+           CLOSE ASSN-FILE.
+
+       DISPLAY-ASSIGNEE-TASKS.
+           READ ASSN-FILE
+               AT END
+                   MOVE 'Y' TO WS-ASSN-EOF
+               NOT AT END
+                   MOVE ASSN-REC TO WS-SEARCH-ASSIGNEE
+                   DISPLAY WS-SEP
+                   DISPLAY "Assigned To: " WS-SEARCH-ASSIGNEE
+                   DISPLAY WS-SUBSEP
+                   DISPLAY WS-HEAD
+                   DISPLAY WS-SUBSEP
+                   PERFORM LIST-TASKS-FOR-ASSIGNEE
+                   DISPLAY WS-SEP
+                   DISPLAY SPACE
+           END-READ.
+
+       LIST-TASKS-FOR-ASSIGNEE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT TASK-FILE
+           PERFORM READ-HEADER
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TASK-FILE INTO WS-CSV
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PARSE-CSV
+                       IF T-ASSIGNED-TO = WS-SEARCH-ASSIGNEE
+                           PERFORM FORMAT-LINE
+                           DISPLAY WS-DETAIL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASK-FILE.
+

@@ -4,11 +4,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT GUEST-FILE ASSIGN TO "guests.txt"
+           SELECT GUEST-FILE ASSIGN TO WS-GUEST-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TEMP-FILE ASSIGN TO WS-TEMP-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMP-FILE ASSIGN TO "temp.txt"
+           SELECT IMPORT-FILE ASSIGN TO WS-IMPORT-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT TABLE-FILE ASSIGN TO WS-TABLE-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD GUEST-FILE.
@@ -16,28 +22,83 @@
            05 GUEST-NAME      PIC X(30).
            05 GUEST-CONTACT   PIC X(20).
            05 GUEST-STATUS    PIC X(10).
-       
+           05 GUEST-MEAL      PIC X(15).
+           05 GUEST-DIETARY   PIC X(40).
+           05 GUEST-TABLE     PIC X(5).
+
        FD TEMP-FILE.
        01 TEMP-RECORD.
            05 TEMP-NAME      PIC X(30).
            05 TEMP-CONTACT   PIC X(20).
            05 TEMP-STATUS    PIC X(10).
-       
+           05 TEMP-MEAL      PIC X(15).
+           05 TEMP-DIETARY   PIC X(40).
+           05 TEMP-TABLE     PIC X(5).
+
+       FD IMPORT-FILE.
+       01 IMPORT-RECORD PIC X(200).
+
+       FD TABLE-FILE.
+       01 TABLE-REC PIC X(5).
+
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC X(2).
        01 WS-GUEST-RECORD.
            05 WS-GUEST-NAME      PIC X(30).
            05 WS-GUEST-CONTACT   PIC X(20).
            05 WS-GUEST-STATUS    PIC X(10).
+           05 WS-GUEST-MEAL      PIC X(15).
+           05 WS-GUEST-DIETARY   PIC X(40).
+           05 WS-GUEST-TABLE     PIC X(5).
        01 WS-EDIT-NAME         PIC X(30).
        01 WS-MENU-CHOICE       PIC 9.
        01 WS-EOF               PIC X VALUE 'N'.
        01 WS-FOUND             PIC X VALUE 'N'.
        01 WS-PAUSE             PIC X.
-       
-       PROCEDURE DIVISION.
+       01 WS-GUEST-FILE-PATH   PIC X(150).
+       01 WS-TEMP-FILE-PATH    PIC X(150).
+       01 WS-BACKUP-FILE-PATH  PIC X(150).
+       01 WS-OS-CMD            PIC X(200).
+       01 WS-RSVP-SUMMARY.
+           05 WS-CONFIRMED-COUNT  PIC 9(5) VALUE 0.
+           05 WS-PENDING-COUNT    PIC 9(5) VALUE 0.
+           05 WS-DECLINED-COUNT   PIC 9(5) VALUE 0.
+           05 WS-TOTAL-COUNT      PIC 9(5) VALUE 0.
+       01 WS-DUP-FLAG          PIC X VALUE 'N'.
+       01 WS-DUP-CONFIRM       PIC X.
+       01 WS-IMPORT-FILE-PATH  PIC X(150).
+       01 WS-IMPORT-EOF        PIC X VALUE 'N'.
+       01 WS-IMPORT-NAME       PIC X(30).
+       01 WS-IMPORT-CONTACT    PIC X(20).
+       01 WS-IMPORT-STATUS     PIC X(10).
+       01 WS-IMPORT-MEAL       PIC X(15).
+       01 WS-IMPORT-DIETARY    PIC X(40).
+       01 WS-IMPORT-COUNT      PIC 9(5) VALUE 0.
+       01 WS-IMPORT-UPDATED    PIC 9(5) VALUE 0.
+       01 WS-IMPORT-ADDED      PIC 9(5) VALUE 0.
+       01 WS-TABLE-FILE-PATH   PIC X(150).
+       01 WS-TABLE-STATUS      PIC X(2).
+       01 WS-TABLE-EOF         PIC X VALUE 'N'.
+       01 WS-TABLE-FOUND       PIC X VALUE 'N'.
+       01 WS-SEARCH-TABLE      PIC X(5).
+
+       LINKAGE SECTION.
+       01 LS-WEDDING-FOLDER    PIC X(50).
+
+       PROCEDURE DIVISION USING LS-WEDDING-FOLDER.
        CLEAR-SCREEN.
            CALL "SYSTEM" USING "cls".
-       
+
+       BUILD-FILE-PATHS.
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\guests.txt"
+               DELIMITED BY SIZE INTO WS-GUEST-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\temp.txt"
+               DELIMITED BY SIZE INTO WS-TEMP-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\guests.bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\tables.tmp"
+               DELIMITED BY SIZE INTO WS-TABLE-FILE-PATH.
+
        MAIN-MENU.
            PERFORM CLEAR-SCREEN.
            DISPLAY "--------------------------------------------------"
@@ -48,19 +109,25 @@
            DISPLAY "3. Edit Guest Information".
            DISPLAY "4. Remove Guest".
            DISPLAY "5. Save Guest Information".
-           DISPLAY "6. Back to Main Menu".
+           DISPLAY "6. RSVP Summary Report".
+           DISPLAY "7. Import RSVPs".
+           DISPLAY "8. Seating Chart Report".
+           DISPLAY "9. Back to Main Menu".
            DISPLAY "--------------------------------------------------"
            DISPLAY "Enter your choice: ".
            ACCEPT WS-MENU-CHOICE.
-           
+
            EVALUATE WS-MENU-CHOICE
                WHEN 1 PERFORM VIEW-GUEST-LIST
                WHEN 2 PERFORM ADD-GUEST
                WHEN 3 PERFORM EDIT-GUEST
                WHEN 4 PERFORM REMOVE-GUEST
                WHEN 5 PERFORM SAVE-GUEST-INFO
-               WHEN 6 GO TO RETURN-TO-MAIN-MENU
-               WHEN OTHER 
+               WHEN 6 PERFORM RSVP-SUMMARY-REPORT
+               WHEN 7 PERFORM IMPORT-RSVPS
+               WHEN 8 PERFORM SEATING-CHART-REPORT
+               WHEN 9 GO TO RETURN-TO-MAIN-MENU
+               WHEN OTHER
                    DISPLAY "Invalid choice. Try again."
                    PERFORM PAUSE-SCREEN
                    GO TO MAIN-MENU
@@ -69,10 +136,14 @@
        VIEW-GUEST-LIST.
            PERFORM CLEAR-SCREEN.
            OPEN INPUT GUEST-FILE.
-           MOVE 'N' TO WS-EOF.
-           DISPLAY "GUEST LIST:".
-           PERFORM READ-GUESTS UNTIL WS-EOF = 'Y'.
-           CLOSE GUEST-FILE.
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No guests have been added yet."
+           ELSE
+               MOVE 'N' TO WS-EOF
+               DISPLAY "GUEST LIST:"
+               PERFORM READ-GUESTS UNTIL WS-EOF = 'Y'
+               CLOSE GUEST-FILE
+           END-IF.
            PERFORM PAUSE-SCREEN.
            GO TO MAIN-MENU.
            
@@ -84,29 +155,73 @@
                    DISPLAY "Name: " GUEST-NAME
                    DISPLAY "Contact: " GUEST-CONTACT
                    DISPLAY "Status: " GUEST-STATUS
+                   DISPLAY "Meal Choice: " GUEST-MEAL
+                   DISPLAY "Dietary Notes: " GUEST-DIETARY
+                   DISPLAY "Table Number: " GUEST-TABLE
                    DISPLAY "------------------------"
            END-READ.
            
        ADD-GUEST.
            PERFORM CLEAR-SCREEN.
-           OPEN EXTEND GUEST-FILE.
            DISPLAY "Enter Guest Name: ".
            ACCEPT WS-GUEST-NAME.
+
+           PERFORM CHECK-DUPLICATE-GUEST.
+           IF WS-DUP-FLAG = 'Y'
+               DISPLAY "Warning: a guest named " WS-GUEST-NAME
+                   " already exists."
+               DISPLAY "Add this guest anyway? (Y/N): "
+               ACCEPT WS-DUP-CONFIRM
+               IF WS-DUP-CONFIRM NOT = 'Y' AND WS-DUP-CONFIRM NOT = 'y'
+                   DISPLAY "Guest not added."
+                   PERFORM PAUSE-SCREEN
+                   GO TO MAIN-MENU
+               END-IF
+           END-IF.
+
            DISPLAY "Enter Guest Contact: ".
            ACCEPT WS-GUEST-CONTACT.
            DISPLAY "Enter Guest Status (Confirmed/Pending): ".
            ACCEPT WS-GUEST-STATUS.
-           
+           DISPLAY "Enter Meal Choice: ".
+           ACCEPT WS-GUEST-MEAL.
+           DISPLAY "Enter Dietary Restrictions/Allergies: ".
+           ACCEPT WS-GUEST-DIETARY.
+           DISPLAY "Enter Table Number (blank if unassigned): ".
+           ACCEPT WS-GUEST-TABLE.
+
            MOVE WS-GUEST-NAME TO GUEST-NAME.
            MOVE WS-GUEST-CONTACT TO GUEST-CONTACT.
            MOVE WS-GUEST-STATUS TO GUEST-STATUS.
-           
+           MOVE WS-GUEST-MEAL TO GUEST-MEAL.
+           MOVE WS-GUEST-DIETARY TO GUEST-DIETARY.
+           MOVE WS-GUEST-TABLE TO GUEST-TABLE.
+
+           OPEN EXTEND GUEST-FILE.
            WRITE GUEST-RECORD.
-           
            CLOSE GUEST-FILE.
+
            DISPLAY "Guest added successfully!".
            PERFORM PAUSE-SCREEN.
            GO TO MAIN-MENU.
+
+       CHECK-DUPLICATE-GUEST.
+           MOVE 'N' TO WS-DUP-FLAG.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT GUEST-FILE.
+           IF WS-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ GUEST-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF GUEST-NAME = WS-GUEST-NAME
+                               MOVE 'Y' TO WS-DUP-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GUEST-FILE
+           END-IF.
            
        EDIT-GUEST.
            PERFORM CLEAR-SCREEN.
@@ -114,27 +229,30 @@
            ACCEPT WS-EDIT-NAME.
            
            OPEN INPUT GUEST-FILE.
-           OPEN OUTPUT TEMP-FILE.
-           MOVE 'N' TO WS-EOF.
-           MOVE 'N' TO WS-FOUND.
-           
-           PERFORM EDIT-GUEST-PROCESS UNTIL WS-EOF = 'Y'.
-           
-           CLOSE GUEST-FILE.
-           CLOSE TEMP-FILE.
-           
-           CALL "SYSTEM" USING "del guests.txt".
-           CALL "SYSTEM" USING "ren temp.txt guests.txt".
-           
-           IF WS-FOUND = 'N'
-               DISPLAY "Guest not found."
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No guests have been added yet."
            ELSE
-               DISPLAY "Guest information updated successfully."
+               OPEN OUTPUT TEMP-FILE
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO WS-FOUND
+
+               PERFORM EDIT-GUEST-PROCESS UNTIL WS-EOF = 'Y'
+
+               CLOSE GUEST-FILE
+               CLOSE TEMP-FILE
+
+               PERFORM SWAP-IN-TEMP-FILE
+
+               IF WS-FOUND = 'N'
+                   DISPLAY "Guest not found."
+               ELSE
+                   DISPLAY "Guest information updated successfully."
+               END-IF
            END-IF.
-           
+
            PERFORM PAUSE-SCREEN.
            GO TO MAIN-MENU.
-           
+
        EDIT-GUEST-PROCESS.
            READ GUEST-FILE
                AT END 
@@ -145,64 +263,94 @@
                        DISPLAY "Current Name: " GUEST-NAME
                        DISPLAY "Current Contact: " GUEST-CONTACT
                        DISPLAY "Current Status: " GUEST-STATUS
-                       
+                       DISPLAY "Current Meal Choice: " GUEST-MEAL
+                       DISPLAY "Current Dietary Notes: " GUEST-DIETARY
+                       DISPLAY "Current Table Number: " GUEST-TABLE
+
                        DISPLAY "Enter new Name :  "
                        ACCEPT WS-GUEST-NAME
                        IF WS-GUEST-NAME = SPACES
                            MOVE GUEST-NAME TO WS-GUEST-NAME
                        END-IF
-                       
+
                        DISPLAY "Enter new Contact : "
                        ACCEPT WS-GUEST-CONTACT
                        IF WS-GUEST-CONTACT = SPACES
                            MOVE GUEST-CONTACT TO WS-GUEST-CONTACT
                        END-IF
-                       
+
                        DISPLAY "Enter new Status  : "
                        ACCEPT WS-GUEST-STATUS
                        IF WS-GUEST-STATUS = SPACES
                            MOVE GUEST-STATUS TO WS-GUEST-STATUS
                        END-IF
-                       
+
+                       DISPLAY "Enter new Meal Choice : "
+                       ACCEPT WS-GUEST-MEAL
+                       IF WS-GUEST-MEAL = SPACES
+                           MOVE GUEST-MEAL TO WS-GUEST-MEAL
+                       END-IF
+
+                       DISPLAY "Enter new Dietary Notes : "
+                       ACCEPT WS-GUEST-DIETARY
+                       IF WS-GUEST-DIETARY = SPACES
+                           MOVE GUEST-DIETARY TO WS-GUEST-DIETARY
+                       END-IF
+
+                       DISPLAY "Enter new Table Number : "
+                       ACCEPT WS-GUEST-TABLE
+                       IF WS-GUEST-TABLE = SPACES
+                           MOVE GUEST-TABLE TO WS-GUEST-TABLE
+                       END-IF
+
                        MOVE WS-GUEST-NAME TO TEMP-NAME
                        MOVE WS-GUEST-CONTACT TO TEMP-CONTACT
                        MOVE WS-GUEST-STATUS TO TEMP-STATUS
+                       MOVE WS-GUEST-MEAL TO TEMP-MEAL
+                       MOVE WS-GUEST-DIETARY TO TEMP-DIETARY
+                       MOVE WS-GUEST-TABLE TO TEMP-TABLE
                        WRITE TEMP-RECORD
                    ELSE
                        MOVE GUEST-NAME TO TEMP-NAME
                        MOVE GUEST-CONTACT TO TEMP-CONTACT
                        MOVE GUEST-STATUS TO TEMP-STATUS
+                       MOVE GUEST-MEAL TO TEMP-MEAL
+                       MOVE GUEST-DIETARY TO TEMP-DIETARY
+                       MOVE GUEST-TABLE TO TEMP-TABLE
                        WRITE TEMP-RECORD
                    END-IF
            END-READ.
-           
+
        REMOVE-GUEST.
            PERFORM CLEAR-SCREEN.
            DISPLAY "Enter the name of the guest to remove: ".
            ACCEPT WS-EDIT-NAME.
            
            OPEN INPUT GUEST-FILE.
-           OPEN OUTPUT TEMP-FILE.
-           MOVE 'N' TO WS-EOF.
-           MOVE 'N' TO WS-FOUND.
-           
-           PERFORM REMOVE-GUEST-PROCESS UNTIL WS-EOF = 'Y'.
-           
-           CLOSE GUEST-FILE.
-           CLOSE TEMP-FILE.
-           
-           CALL "SYSTEM" USING "del guests.txt".
-           CALL "SYSTEM" USING "ren temp.txt guests.txt".
-           
-           IF WS-FOUND = 'N'
-               DISPLAY "Guest not found."
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No guests have been added yet."
            ELSE
-               DISPLAY "Guest removed successfully."
+               OPEN OUTPUT TEMP-FILE
+               MOVE 'N' TO WS-EOF
+               MOVE 'N' TO WS-FOUND
+
+               PERFORM REMOVE-GUEST-PROCESS UNTIL WS-EOF = 'Y'
+
+               CLOSE GUEST-FILE
+               CLOSE TEMP-FILE
+
+               PERFORM SWAP-IN-TEMP-FILE
+
+               IF WS-FOUND = 'N'
+                   DISPLAY "Guest not found."
+               ELSE
+                   DISPLAY "Guest removed successfully."
+               END-IF
            END-IF.
-           
+
            PERFORM PAUSE-SCREEN.
            GO TO MAIN-MENU.
-           
+
        REMOVE-GUEST-PROCESS.
            READ GUEST-FILE
                AT END 
@@ -214,10 +362,272 @@
                        MOVE GUEST-NAME TO TEMP-NAME
                        MOVE GUEST-CONTACT TO TEMP-CONTACT
                        MOVE GUEST-STATUS TO TEMP-STATUS
+                       MOVE GUEST-MEAL TO TEMP-MEAL
+                       MOVE GUEST-DIETARY TO TEMP-DIETARY
+                       MOVE GUEST-TABLE TO TEMP-TABLE
                        WRITE TEMP-RECORD
                    END-IF
            END-READ.
-           
+
+       RSVP-SUMMARY-REPORT.
+           PERFORM CLEAR-SCREEN.
+           MOVE 0 TO WS-CONFIRMED-COUNT WS-PENDING-COUNT
+               WS-DECLINED-COUNT WS-TOTAL-COUNT.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT GUEST-FILE.
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No guests have been added yet."
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ GUEST-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-COUNT
+                           EVALUATE FUNCTION TRIM(GUEST-STATUS)
+                               WHEN "Confirmed"
+                                   ADD 1 TO WS-CONFIRMED-COUNT
+                               WHEN "Declined"
+                                   ADD 1 TO WS-DECLINED-COUNT
+                               WHEN OTHER
+                                   ADD 1 TO WS-PENDING-COUNT
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE GUEST-FILE
+           END-IF.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "             RSVP SUMMARY REPORT".
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "Confirmed: " WS-CONFIRMED-COUNT.
+           DISPLAY "Pending:   " WS-PENDING-COUNT.
+           DISPLAY "Declined:  " WS-DECLINED-COUNT.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "Total Guests: " WS-TOTAL-COUNT.
+           DISPLAY "--------------------------------------------------".
+           PERFORM PAUSE-SCREEN.
+           GO TO MAIN-MENU.
+
+       IMPORT-RSVPS.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "Enter path to RSVP import file".
+           DISPLAY "(CSV: Name,Contact,Status,Meal,Dietary): ".
+           ACCEPT WS-IMPORT-FILE-PATH.
+           MOVE 0 TO WS-IMPORT-COUNT.
+           MOVE 0 TO WS-IMPORT-UPDATED.
+           MOVE 0 TO WS-IMPORT-ADDED.
+
+           OPEN INPUT IMPORT-FILE.
+           MOVE 'N' TO WS-IMPORT-EOF.
+           PERFORM UNTIL WS-IMPORT-EOF = 'Y'
+               READ IMPORT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-IMPORT-EOF
+                   NOT AT END
+                       PERFORM PARSE-IMPORT-ROW
+                       PERFORM MERGE-IMPORT-ROW
+                       ADD 1 TO WS-IMPORT-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE IMPORT-FILE.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "Import complete. Rows processed: " WS-IMPORT-COUNT.
+           DISPLAY "Guests updated: " WS-IMPORT-UPDATED.
+           DISPLAY "Guests added:   " WS-IMPORT-ADDED.
+           DISPLAY "--------------------------------------------------".
+           PERFORM PAUSE-SCREEN.
+           GO TO MAIN-MENU.
+
+       PARSE-IMPORT-ROW.
+           UNSTRING IMPORT-RECORD DELIMITED BY ","
+               INTO WS-IMPORT-NAME WS-IMPORT-CONTACT WS-IMPORT-STATUS
+                    WS-IMPORT-MEAL WS-IMPORT-DIETARY
+           END-UNSTRING.
+
+       MERGE-IMPORT-ROW.
+           OPEN INPUT GUEST-FILE.
+           OPEN OUTPUT TEMP-FILE.
+           MOVE 'N' TO WS-EOF.
+           MOVE 'N' TO WS-FOUND.
+
+           IF WS-FILE-STATUS NOT = "35"
+               PERFORM MERGE-IMPORT-ROW-PROCESS UNTIL WS-EOF = 'Y'
+           END-IF.
+
+           IF WS-FOUND = 'N'
+               MOVE WS-IMPORT-NAME TO TEMP-NAME
+               MOVE WS-IMPORT-CONTACT TO TEMP-CONTACT
+               MOVE WS-IMPORT-STATUS TO TEMP-STATUS
+               MOVE WS-IMPORT-MEAL TO TEMP-MEAL
+               MOVE WS-IMPORT-DIETARY TO TEMP-DIETARY
+               MOVE SPACES TO TEMP-TABLE
+               WRITE TEMP-RECORD
+               ADD 1 TO WS-IMPORT-ADDED
+           ELSE
+               ADD 1 TO WS-IMPORT-UPDATED
+           END-IF.
+
+           IF WS-FILE-STATUS NOT = "35"
+               CLOSE GUEST-FILE
+           END-IF.
+           CLOSE TEMP-FILE.
+           PERFORM SWAP-IN-TEMP-FILE.
+
+       MERGE-IMPORT-ROW-PROCESS.
+           READ GUEST-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF GUEST-NAME = WS-IMPORT-NAME
+                       MOVE 'Y' TO WS-FOUND
+                       MOVE WS-IMPORT-NAME TO TEMP-NAME
+                       MOVE WS-IMPORT-CONTACT TO TEMP-CONTACT
+                       MOVE WS-IMPORT-STATUS TO TEMP-STATUS
+                       MOVE WS-IMPORT-MEAL TO TEMP-MEAL
+                       MOVE WS-IMPORT-DIETARY TO TEMP-DIETARY
+                       MOVE GUEST-TABLE TO TEMP-TABLE
+                       WRITE TEMP-RECORD
+                   ELSE
+                       MOVE GUEST-NAME TO TEMP-NAME
+                       MOVE GUEST-CONTACT TO TEMP-CONTACT
+                       MOVE GUEST-STATUS TO TEMP-STATUS
+                       MOVE GUEST-MEAL TO TEMP-MEAL
+                       MOVE GUEST-DIETARY TO TEMP-DIETARY
+                       MOVE GUEST-TABLE TO TEMP-TABLE
+                       WRITE TEMP-RECORD
+                   END-IF
+           END-READ.
+
+       SEATING-CHART-REPORT.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "             SEATING CHART REPORT".
+           DISPLAY "--------------------------------------------------".
+           OPEN INPUT GUEST-FILE.
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No guests have been added yet."
+           ELSE
+               CLOSE GUEST-FILE
+
+               OPEN OUTPUT TABLE-FILE
+               CLOSE TABLE-FILE
+
+               MOVE 'N' TO WS-EOF
+               OPEN INPUT GUEST-FILE
+               PERFORM BUILD-TABLE-LIST UNTIL WS-EOF = 'Y'
+               CLOSE GUEST-FILE
+
+               MOVE 'N' TO WS-TABLE-EOF
+               OPEN INPUT TABLE-FILE
+               PERFORM DISPLAY-TABLE-GROUP UNTIL WS-TABLE-EOF = 'Y'
+               CLOSE TABLE-FILE
+
+               DISPLAY "Table UNASSIGNED"
+               MOVE 'N' TO WS-EOF
+               OPEN INPUT GUEST-FILE
+               PERFORM DISPLAY-UNASSIGNED-GUESTS UNTIL WS-EOF = 'Y'
+               CLOSE GUEST-FILE
+
+               STRING "del " FUNCTION TRIM(WS-TABLE-FILE-PATH)
+                   DELIMITED BY SIZE INTO WS-OS-CMD
+               CALL "SYSTEM" USING WS-OS-CMD
+           END-IF.
+           DISPLAY "--------------------------------------------------".
+           PERFORM PAUSE-SCREEN.
+           GO TO MAIN-MENU.
+
+       BUILD-TABLE-LIST.
+           READ GUEST-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF GUEST-TABLE NOT = SPACES
+                       MOVE GUEST-TABLE TO WS-SEARCH-TABLE
+                       PERFORM CHECK-TABLE-SEEN
+                       IF WS-TABLE-FOUND = 'N'
+                           PERFORM RECORD-TABLE-SEEN
+                       END-IF
+                   END-IF
+           END-READ.
+
+       CHECK-TABLE-SEEN.
+           MOVE 'N' TO WS-TABLE-FOUND
+           MOVE 'N' TO WS-TABLE-EOF
+           OPEN INPUT TABLE-FILE
+           PERFORM UNTIL WS-TABLE-EOF = 'Y'
+               READ TABLE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TABLE-EOF
+                   NOT AT END
+                       IF TABLE-REC = WS-SEARCH-TABLE
+                           MOVE 'Y' TO WS-TABLE-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TABLE-FILE
+           MOVE 'N' TO WS-TABLE-EOF.
+
+       RECORD-TABLE-SEEN.
+           OPEN EXTEND TABLE-FILE
+           MOVE WS-SEARCH-TABLE TO TABLE-REC
+           WRITE TABLE-REC
+           CLOSE TABLE-FILE.
+
+       DISPLAY-TABLE-GROUP.
+           READ TABLE-FILE
+               AT END
+                   MOVE 'Y' TO WS-TABLE-EOF
+               NOT AT END
+                   MOVE TABLE-REC TO WS-SEARCH-TABLE
+                   DISPLAY "Table " WS-SEARCH-TABLE
+                   PERFORM LIST-GUESTS-FOR-TABLE
+           END-READ.
+
+       LIST-GUESTS-FOR-TABLE.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT GUEST-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ GUEST-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF GUEST-TABLE = WS-SEARCH-TABLE
+                           DISPLAY "  - " GUEST-NAME
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE GUEST-FILE.
+
+       DISPLAY-UNASSIGNED-GUESTS.
+           READ GUEST-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF GUEST-TABLE = SPACES
+                       DISPLAY "  - " GUEST-NAME
+                   END-IF
+           END-READ.
+
+       SWAP-IN-TEMP-FILE.
+           STRING "ren " FUNCTION TRIM(WS-GUEST-FILE-PATH)
+               " guests.bak"
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+           STRING "ren " FUNCTION TRIM(WS-TEMP-FILE-PATH)
+               " guests.txt"
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+           IF RETURN-CODE = 0
+               STRING "del " FUNCTION TRIM(WS-BACKUP-FILE-PATH)
+                   DELIMITED BY SIZE INTO WS-OS-CMD
+               CALL "SYSTEM" USING WS-OS-CMD
+           ELSE
+               DISPLAY "Warning: could not replace guest file; "
+                   "original kept as guests.bak"
+           END-IF.
+
        SAVE-GUEST-INFO.
            PERFORM CLEAR-SCREEN.
            DISPLAY "Saving guest information to guest.txt...".

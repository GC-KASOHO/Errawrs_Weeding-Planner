@@ -4,11 +4,23 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BUDGET-FILE 
-               ASSIGN TO "C:\Users\Administrator\Downloads\Errawrs_Weeding-Planner\budget-tracker.txt"
+           SELECT BUDGET-FILE
+               ASSIGN TO WS-BUDGET-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT TEMP-FILE
+               ASSIGN TO WS-TEMP-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-STATUS.
+           SELECT CAT-FILE
+               ASSIGN TO WS-CAT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAT-STATUS.
+           SELECT CAP-FILE
+               ASSIGN TO WS-CAP-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,6 +32,20 @@
            05 EXPENSE-DATE         PIC X(10).
            05 EXPENSE-DESCRIPTION  PIC X(50).
 
+       FD TEMP-FILE.
+       01 TEMP-RECORD.
+           05 TEMP-CATEGORY-NAME       PIC X(30).
+           05 TEMP-ESTIMATED-BUDGET    PIC 9(7)V99.
+           05 TEMP-ACTUAL-EXPENSE      PIC 9(7)V99.
+           05 TEMP-EXPENSE-DATE        PIC X(10).
+           05 TEMP-EXPENSE-DESC        PIC X(50).
+
+       FD CAT-FILE.
+       01 CAT-RECORD PIC X(30).
+
+       FD CAP-FILE.
+       01 CAP-RECORD PIC 9(10)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-BUDGET-RECORD.
            05 WS-CATEGORY-NAME     PIC X(30).
@@ -40,11 +66,47 @@
            05 WS-FILE-STATUS       PIC XX.
            05 WS-ERROR-MESSAGE     PIC X(50).
 
-       PROCEDURE DIVISION.
+       01 WS-BUDGET-FILE-PATH   PIC X(150).
+       01 WS-TEMP-FILE-PATH     PIC X(150).
+       01 WS-BACKUP-FILE-PATH   PIC X(150).
+       01 WS-OS-CMD             PIC X(200).
+       01 WS-VARIANCE-PCT       PIC S9(5)V99.
+       01 WS-TEMP-STATUS        PIC XX.
+       01 WS-SEARCH-CATEGORY    PIC X(30).
+       01 WS-SEARCH-DATE        PIC X(10).
+       01 WS-FOUND-FLAG         PIC X VALUE 'N'.
+       01 WS-MATCH-COUNT        PIC 9(3) VALUE 0.
+       01 WS-CAT-FILE-PATH      PIC X(150).
+       01 WS-CAT-STATUS         PIC XX.
+       01 WS-CAT-EOF            PIC X VALUE 'N'.
+       01 WS-CAT-EST-TOTAL      PIC 9(10)V99.
+       01 WS-CAT-ACT-TOTAL      PIC 9(10)V99.
+       01 WS-CAP-FILE-PATH      PIC X(150).
+       01 WS-CAP-STATUS         PIC XX.
+       01 WS-BUDGET-CAP         PIC 9(10)V99 VALUE 0.
+       01 WS-CAP-CONFIRM        PIC X.
+
+       LINKAGE SECTION.
+       01 LS-WEDDING-FOLDER     PIC X(50).
+
+       PROCEDURE DIVISION USING LS-WEDDING-FOLDER.
        MAIN-PROGRAM.
+           PERFORM BUILD-FILE-PATHS
            PERFORM INITIALIZE-PROGRAM
            PERFORM BUDGET-MENU
-           STOP RUN.
+           EXIT PROGRAM.
+
+       BUILD-FILE-PATHS.
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\budget-tracker.txt"
+               DELIMITED BY SIZE INTO WS-BUDGET-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\budget-temp.txt"
+               DELIMITED BY SIZE INTO WS-TEMP-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\budget-tracker.bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\budget-cats.tmp"
+               DELIMITED BY SIZE INTO WS-CAT-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\budget-cap.txt"
+               DELIMITED BY SIZE INTO WS-CAP-FILE-PATH.
 
        INITIALIZE-PROGRAM.
            PERFORM CREATE-FILE-IF-NOT-EXISTS.
@@ -59,9 +121,14 @@
            CLOSE BUDGET-FILE.
 
        MANUAL-FILE-CREATE.
-           CALL "system" USING BY REFERENCE "touch C:\Users\Administrator\Downloads\Errawrs_Weeding-Planner\budget-tracker.txt"
-           CALL "system" USING BY REFERENCE 
-               "echo 'Category,Estimated Budget,Actual Expense,Date,Description' > C:\Users\Administrator\Downloads\Errawrs_Weeding-Planner\budget-tracker.txt".
+           STRING "touch " FUNCTION TRIM(WS-BUDGET-FILE-PATH)
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD
+           STRING "echo 'Category,Estimated Budget,Actual Expense,"
+               "Date,Description' > "
+               FUNCTION TRIM(WS-BUDGET-FILE-PATH)
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
 
        BUDGET-MENU.
            DISPLAY "---------------------------------------------"
@@ -71,7 +138,11 @@
            DISPLAY "2. Add Expense"
            DISPLAY "3. View Remaining Budget"
            DISPLAY "4. View Budget Reports"
-           DISPLAY "5. Exit Program"
+           DISPLAY "5. Edit Expense"
+           DISPLAY "6. Delete Expense"
+           DISPLAY "7. Category Totals Report"
+           DISPLAY "8. Set Overall Budget Cap"
+           DISPLAY "9. Exit Program"
            DISPLAY "---------------------------------------------"
            DISPLAY "Enter your choice: "
            ACCEPT USER-CHOICE
@@ -81,7 +152,11 @@
                WHEN 2 PERFORM ADD-EXPENSE
                WHEN 3 PERFORM VIEW-REMAINING-BUDGET
                WHEN 4 PERFORM VIEW-BUDGET-REPORTS
-               WHEN 5 PERFORM RETURN-TO-MAIN-MENU
+               WHEN 5 PERFORM EDIT-EXPENSE
+               WHEN 6 PERFORM DELETE-EXPENSE
+               WHEN 7 PERFORM CATEGORY-TOTALS-REPORT
+               WHEN 8 PERFORM SET-BUDGET-CAP
+               WHEN 9 PERFORM RETURN-TO-MAIN-MENU
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
                    PERFORM BUDGET-MENU
@@ -92,11 +167,65 @@
            IF WS-FILE-STATUS = "00"
                PERFORM CAPTURE-EXPENSE
            ELSE
-               DISPLAY "Error opening file for writing. Status: " 
+               DISPLAY "Error opening file for writing. Status: "
                        WS-FILE-STATUS
            END-IF
-           
+
            CLOSE BUDGET-FILE
+           PERFORM CHECK-BUDGET-CAP
+           PERFORM BUDGET-MENU.
+
+       CHECK-BUDGET-CAP.
+           PERFORM LOAD-BUDGET-CAP
+           IF WS-BUDGET-CAP > 0
+               MOVE ZEROS TO TOTAL-ACTUAL-EXPENSES
+               MOVE 'N' TO EOF-FLAG
+               OPEN INPUT BUDGET-FILE
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   READ BUDGET-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           ADD ACTUAL-EXPENSE TO TOTAL-ACTUAL-EXPENSES
+                   END-READ
+               END-PERFORM
+               CLOSE BUDGET-FILE
+               MOVE 'N' TO EOF-FLAG
+               IF TOTAL-ACTUAL-EXPENSES >= WS-BUDGET-CAP
+                   DISPLAY "** WARNING: total actual expenses PHP "
+                       TOTAL-ACTUAL-EXPENSES
+                       " has reached or crossed the overall "
+                       "budget cap of PHP " WS-BUDGET-CAP " **"
+               END-IF
+           END-IF.
+
+       LOAD-BUDGET-CAP.
+           MOVE 0 TO WS-BUDGET-CAP
+           OPEN INPUT CAP-FILE
+           IF WS-CAP-STATUS = "00"
+               READ CAP-FILE
+                   AT END
+                       MOVE 0 TO WS-BUDGET-CAP
+                   NOT AT END
+                       MOVE CAP-RECORD TO WS-BUDGET-CAP
+               END-READ
+           END-IF
+           CLOSE CAP-FILE.
+
+       SET-BUDGET-CAP.
+           PERFORM LOAD-BUDGET-CAP
+           DISPLAY "Current overall budget cap: PHP " WS-BUDGET-CAP
+           DISPLAY "Enter new overall budget cap (0 = no cap): "
+           ACCEPT WS-BUDGET-CAP
+
+           OPEN OUTPUT CAP-FILE
+           MOVE WS-BUDGET-CAP TO CAP-RECORD
+           WRITE CAP-RECORD
+           CLOSE CAP-FILE
+
+           DISPLAY "Budget cap updated."
+           DISPLAY "Press Enter to continue..."
+           ACCEPT WS-ERROR-MESSAGE
            PERFORM BUDGET-MENU.
 
        CAPTURE-EXPENSE.
@@ -157,7 +286,7 @@
                        DISPLAY "Actual Expenses: PHP " ACTUAL-EXPENSE
                        DISPLAY "Expense Date: " EXPENSE-DATE
                        DISPLAY "Description: " EXPENSE-DESCRIPTION
-                       DISPLAY "---------------------------------------------"
+                       DISPLAY "----------------------------------"
 
                        ADD ESTIMATED-BUDGET TO TOTAL-ESTIMATED-BUDGET
                        ADD ACTUAL-EXPENSE TO TOTAL-ACTUAL-EXPENSES
@@ -226,15 +355,301 @@
                        DISPLAY "Category: " CATEGORY-NAME
                        DISPLAY "Estimated: PHP " ESTIMATED-BUDGET
                        DISPLAY "Actual:    PHP " ACTUAL-EXPENSE
-                       DISPLAY "Difference: PHP " 
-                           FUNCTION ABS(ESTIMATED-BUDGET - ACTUAL-EXPENSE)
-                       DISPLAY "---------------------------------------------"
+                       DISPLAY "Difference: PHP "
+                           FUNCTION ABS(ESTIMATED-BUDGET
+                               - ACTUAL-EXPENSE)
+                       IF ESTIMATED-BUDGET > 0
+                           COMPUTE WS-VARIANCE-PCT =
+                               ((ACTUAL-EXPENSE - ESTIMATED-BUDGET)
+                                   / ESTIMATED-BUDGET) * 100
+                           DISPLAY "Variance: " WS-VARIANCE-PCT "%"
+                       END-IF
+                       IF ACTUAL-EXPENSE > ESTIMATED-BUDGET
+                           DISPLAY "** OVER BUDGET for "
+                               FUNCTION TRIM(CATEGORY-NAME) " **"
+                       END-IF
+                       DISPLAY "----------------------------------"
            END-PERFORM.
 
+       EDIT-EXPENSE.
+           DISPLAY "Enter Category Name of expense to edit: "
+           ACCEPT WS-SEARCH-CATEGORY
+           DISPLAY "Enter Expense Date of expense to edit "
+               "(YYYY-MM-DD): "
+           ACCEPT WS-SEARCH-DATE
+
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO EOF-FLAG
+           MOVE 0 TO WS-MATCH-COUNT
+
+           OPEN INPUT BUDGET-FILE
+           OPEN OUTPUT TEMP-FILE
+
+           PERFORM EDIT-EXPENSE-PROCESS UNTIL EOF-FLAG = 'Y'
+
+           CLOSE BUDGET-FILE
+           CLOSE TEMP-FILE
+
+           PERFORM SWAP-BUDGET-FILE
+
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY "Expense not found."
+           ELSE
+               DISPLAY "Expense updated successfully."
+               IF WS-MATCH-COUNT > 1
+                   DISPLAY "Note: " WS-MATCH-COUNT
+                       " entries share that category/date; only the"
+                   DISPLAY "first one found was updated."
+               END-IF
+           END-IF
+
+           MOVE 'N' TO EOF-FLAG
+           DISPLAY "Press Enter to continue..."
+           ACCEPT WS-ERROR-MESSAGE
+           PERFORM BUDGET-MENU.
+
+       EDIT-EXPENSE-PROCESS.
+           READ BUDGET-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                   IF CATEGORY-NAME = WS-SEARCH-CATEGORY
+                       AND EXPENSE-DATE = WS-SEARCH-DATE
+                       ADD 1 TO WS-MATCH-COUNT
+                       IF WS-MATCH-COUNT = 1
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                           DISPLAY "Current Estimated Budget: "
+                               ESTIMATED-BUDGET
+                           DISPLAY "Current Actual Expense: "
+                               ACTUAL-EXPENSE
+                           DISPLAY "Current Description: "
+                               EXPENSE-DESCRIPTION
+
+                           DISPLAY "Enter new Estimated Budget (PHP): "
+                           ACCEPT WS-ESTIMATED-BUDGET
+
+                           DISPLAY "Enter new Actual Expense (PHP): "
+                           ACCEPT WS-ACTUAL-EXPENSE
+
+                           DISPLAY "Enter new Expense Description: "
+                           ACCEPT WS-EXPENSE-DESC
+
+                           MOVE CATEGORY-NAME TO TEMP-CATEGORY-NAME
+                           MOVE WS-ESTIMATED-BUDGET
+                               TO TEMP-ESTIMATED-BUDGET
+                           MOVE WS-ACTUAL-EXPENSE
+                               TO TEMP-ACTUAL-EXPENSE
+                           MOVE EXPENSE-DATE TO TEMP-EXPENSE-DATE
+                           MOVE WS-EXPENSE-DESC TO TEMP-EXPENSE-DESC
+                           WRITE TEMP-RECORD
+                       ELSE
+                           MOVE CATEGORY-NAME TO TEMP-CATEGORY-NAME
+                           MOVE ESTIMATED-BUDGET
+                               TO TEMP-ESTIMATED-BUDGET
+                           MOVE ACTUAL-EXPENSE TO TEMP-ACTUAL-EXPENSE
+                           MOVE EXPENSE-DATE TO TEMP-EXPENSE-DATE
+                           MOVE EXPENSE-DESCRIPTION
+                               TO TEMP-EXPENSE-DESC
+                           WRITE TEMP-RECORD
+                       END-IF
+                   ELSE
+                       MOVE CATEGORY-NAME TO TEMP-CATEGORY-NAME
+                       MOVE ESTIMATED-BUDGET TO TEMP-ESTIMATED-BUDGET
+                       MOVE ACTUAL-EXPENSE TO TEMP-ACTUAL-EXPENSE
+                       MOVE EXPENSE-DATE TO TEMP-EXPENSE-DATE
+                       MOVE EXPENSE-DESCRIPTION TO TEMP-EXPENSE-DESC
+                       WRITE TEMP-RECORD
+                   END-IF
+           END-READ.
+
+       DELETE-EXPENSE.
+           DISPLAY "Enter Category Name of expense to delete: "
+           ACCEPT WS-SEARCH-CATEGORY
+           DISPLAY "Enter Expense Date of expense to delete "
+               "(YYYY-MM-DD): "
+           ACCEPT WS-SEARCH-DATE
+
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO EOF-FLAG
+           MOVE 0 TO WS-MATCH-COUNT
+
+           OPEN INPUT BUDGET-FILE
+           OPEN OUTPUT TEMP-FILE
+
+           PERFORM DELETE-EXPENSE-PROCESS UNTIL EOF-FLAG = 'Y'
+
+           CLOSE BUDGET-FILE
+           CLOSE TEMP-FILE
+
+           PERFORM SWAP-BUDGET-FILE
+
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY "Expense not found."
+           ELSE
+               DISPLAY "Expense deleted successfully."
+               IF WS-MATCH-COUNT > 1
+                   DISPLAY "Note: " WS-MATCH-COUNT
+                       " entries share that category/date; only the"
+                   DISPLAY "first one found was deleted."
+               END-IF
+           END-IF
+
+           MOVE 'N' TO EOF-FLAG
+           DISPLAY "Press Enter to continue..."
+           ACCEPT WS-ERROR-MESSAGE
+           PERFORM BUDGET-MENU.
+
+       DELETE-EXPENSE-PROCESS.
+           READ BUDGET-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                   IF CATEGORY-NAME = WS-SEARCH-CATEGORY
+                       AND EXPENSE-DATE = WS-SEARCH-DATE
+                       ADD 1 TO WS-MATCH-COUNT
+                       IF WS-MATCH-COUNT = 1
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                       ELSE
+                           MOVE CATEGORY-NAME TO TEMP-CATEGORY-NAME
+                           MOVE ESTIMATED-BUDGET
+                               TO TEMP-ESTIMATED-BUDGET
+                           MOVE ACTUAL-EXPENSE TO TEMP-ACTUAL-EXPENSE
+                           MOVE EXPENSE-DATE TO TEMP-EXPENSE-DATE
+                           MOVE EXPENSE-DESCRIPTION
+                               TO TEMP-EXPENSE-DESC
+                           WRITE TEMP-RECORD
+                       END-IF
+                   ELSE
+                       MOVE CATEGORY-NAME TO TEMP-CATEGORY-NAME
+                       MOVE ESTIMATED-BUDGET TO TEMP-ESTIMATED-BUDGET
+                       MOVE ACTUAL-EXPENSE TO TEMP-ACTUAL-EXPENSE
+                       MOVE EXPENSE-DATE TO TEMP-EXPENSE-DATE
+                       MOVE EXPENSE-DESCRIPTION TO TEMP-EXPENSE-DESC
+                       WRITE TEMP-RECORD
+                   END-IF
+           END-READ.
+
+       CATEGORY-TOTALS-REPORT.
+           OPEN OUTPUT CAT-FILE
+           CLOSE CAT-FILE
+
+           MOVE 'N' TO EOF-FLAG
+           OPEN INPUT BUDGET-FILE
+           PERFORM BUILD-CATEGORY-LIST UNTIL EOF-FLAG = 'Y'
+           CLOSE BUDGET-FILE
+
+           DISPLAY "---------------------------------------------"
+           DISPLAY "      Category Budget Totals"
+           DISPLAY "---------------------------------------------"
+
+           MOVE 'N' TO WS-CAT-EOF
+           OPEN INPUT CAT-FILE
+           PERFORM DISPLAY-CATEGORY-TOTALS UNTIL WS-CAT-EOF = 'Y'
+           CLOSE CAT-FILE
+
+           STRING "del " FUNCTION TRIM(WS-CAT-FILE-PATH)
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD
+
+           MOVE 'N' TO EOF-FLAG
+           MOVE 'N' TO WS-CAT-EOF
+           DISPLAY "Press Enter to continue..."
+           ACCEPT WS-ERROR-MESSAGE
+           PERFORM BUDGET-MENU.
+
+       BUILD-CATEGORY-LIST.
+           READ BUDGET-FILE
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                   MOVE CATEGORY-NAME TO WS-SEARCH-CATEGORY
+                   PERFORM CHECK-CATEGORY-SEEN
+                   IF WS-FOUND-FLAG = 'N'
+                       PERFORM RECORD-CATEGORY-SEEN
+                   END-IF
+           END-READ.
+
+       CHECK-CATEGORY-SEEN.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO WS-CAT-EOF
+           OPEN INPUT CAT-FILE
+           PERFORM UNTIL WS-CAT-EOF = 'Y'
+               READ CAT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CAT-EOF
+                   NOT AT END
+                       IF CAT-RECORD = WS-SEARCH-CATEGORY
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CAT-FILE
+           MOVE 'N' TO WS-CAT-EOF.
+
+       RECORD-CATEGORY-SEEN.
+           OPEN EXTEND CAT-FILE
+           MOVE WS-SEARCH-CATEGORY TO CAT-RECORD
+           WRITE CAT-RECORD
+           CLOSE CAT-FILE.
+
+       DISPLAY-CATEGORY-TOTALS.
+           READ CAT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CAT-EOF
+               NOT AT END
+                   MOVE CAT-RECORD TO WS-SEARCH-CATEGORY
+                   PERFORM SUM-CATEGORY-AMOUNTS
+                   DISPLAY "Category: " WS-SEARCH-CATEGORY
+                   DISPLAY "  Total Estimated: PHP "
+                       WS-CAT-EST-TOTAL
+                   DISPLAY "  Total Actual:    PHP "
+                       WS-CAT-ACT-TOTAL
+                   IF WS-CAT-ACT-TOTAL > WS-CAT-EST-TOTAL
+                       DISPLAY "  ** CATEGORY OVER BUDGET **"
+                   END-IF
+                   DISPLAY "----------------------------------"
+           END-READ.
+
+       SUM-CATEGORY-AMOUNTS.
+           MOVE ZEROS TO WS-CAT-EST-TOTAL WS-CAT-ACT-TOTAL
+           MOVE 'N' TO EOF-FLAG
+           OPEN INPUT BUDGET-FILE
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ BUDGET-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       IF CATEGORY-NAME = WS-SEARCH-CATEGORY
+                           ADD ESTIMATED-BUDGET TO WS-CAT-EST-TOTAL
+                           ADD ACTUAL-EXPENSE TO WS-CAT-ACT-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BUDGET-FILE
+           MOVE 'N' TO EOF-FLAG.
+
+       SWAP-BUDGET-FILE.
+           STRING "ren " FUNCTION TRIM(WS-BUDGET-FILE-PATH)
+               " budget-tracker.bak"
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+           STRING "ren " FUNCTION TRIM(WS-TEMP-FILE-PATH)
+               " budget-tracker.txt"
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+           IF RETURN-CODE = 0
+               STRING "del " FUNCTION TRIM(WS-BACKUP-FILE-PATH)
+                   DELIMITED BY SIZE INTO WS-OS-CMD
+               CALL "SYSTEM" USING WS-OS-CMD
+           ELSE
+               DISPLAY "Warning: could not replace budget file; "
+                   "original kept as budget-tracker.bak"
+           END-IF.
+
        CLEAR-SCREEN.
            CALL "SYSTEM" USING "cls".
        RETURN-TO-MAIN-MENU.
            DISPLAY "Exiting Budget Tracker. Goodbye!"
-           STOP RUN.
+           EXIT PROGRAM.
 
-       END PROGRAM BUDGET-TRACKER.
\ No newline at end of file
+       END PROGRAM BUDGET-TRACKER.

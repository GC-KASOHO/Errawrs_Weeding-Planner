@@ -8,10 +8,35 @@
                ASSIGN TO "file_number.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT TEMP-FILE 
+           SELECT TEMP-FILE
                ASSIGN TO "temp.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT DIR-LIST-FILE
+               ASSIGN TO WS-DIR-LIST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ACCT-NUM-FILE
+               ASSIGN TO WS-ACCT-NUM-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DASH-GUEST-FILE
+               ASSIGN TO WS-DASH-GUEST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DASH-GUEST-STATUS.
+           SELECT DASH-BUDGET-FILE
+               ASSIGN TO WS-DASH-BUDGET-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DASH-BUDGET-STATUS.
+           SELECT DASH-EVENT-FILE
+               ASSIGN TO WS-DASH-EVENT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DASH-EVENT-STATUS.
+           SELECT DASH-TASK-FILE
+               ASSIGN TO WS-DASH-TASK-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DASH-TASK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD FILE-NUMBER-FILE.
@@ -20,6 +45,45 @@
        FD TEMP-FILE.
        01 TEMP-FILE-RECORD      PIC X(255).
 
+       FD DIR-LIST-FILE.
+       01 DIR-LIST-RECORD       PIC X(255).
+
+       FD ACCT-NUM-FILE.
+       01 ACCT-NUM-RECORD       PIC 999.
+
+       FD DASH-GUEST-FILE.
+       01 DASH-GUEST-RECORD.
+           05 DASH-GUEST-NAME      PIC X(30).
+           05 DASH-GUEST-CONTACT   PIC X(20).
+           05 DASH-GUEST-STATUS    PIC X(10).
+           05 DASH-GUEST-MEAL      PIC X(15).
+           05 DASH-GUEST-DIETARY   PIC X(40).
+           05 DASH-GUEST-TABLE     PIC X(5).
+
+       FD DASH-BUDGET-FILE.
+       01 DASH-BUDGET-RECORD.
+           05 DASH-CATEGORY-NAME       PIC X(30).
+           05 DASH-ESTIMATED-BUDGET    PIC 9(7)V99.
+           05 DASH-ACTUAL-EXPENSE      PIC 9(7)V99.
+           05 DASH-EXPENSE-DATE        PIC X(10).
+           05 DASH-EXPENSE-DESCRIPTION PIC X(50).
+
+       FD DASH-EVENT-FILE.
+       01 DASH-EVENT-RECORD.
+           05 DASH-EVENT-ID        PIC 9(5).
+           05 DASH-EVENT-NAME      PIC X(30).
+           05 DASH-EVENT-YEAR      PIC 9(4).
+           05 DASH-EVENT-MONTH     PIC 9(2).
+           05 DASH-EVENT-DAY       PIC 9(2).
+           05 DASH-EVENT-HOUR      PIC 9(2).
+           05 DASH-EVENT-MIN       PIC 9(2).
+           05 DASH-EVENT-LOCATION  PIC X(50).
+           05 DASH-EVENT-VENDOR    PIC X(30).
+           05 DASH-EVENT-VENDOR-CT PIC X(20).
+
+       FD DASH-TASK-FILE.
+       01 DASH-TASK-RECORD         PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 WS-CONTROL.
            05 user-choice       PIC 9.
@@ -44,13 +108,86 @@
        01 PAUSE-KEY            PIC X.
        01 ERROR-CHECK          PIC X(15).
 
+       01 WS-RECONCILE.
+           05 WS-DIR-LIST-PATH  PIC X(100) VALUE "dir_list.txt".
+           05 WS-DIR-LINE       PIC X(255).
+           05 WS-RECON-YEAR     PIC X(4).
+           05 WS-RECON-ACCT     PIC X(3).
+           05 WS-RECON-NAME     PIC X(60).
+           05 WS-HIGHEST-ACCT   PIC 999 VALUE 0.
+           05 WS-COUNTER-ACCT   PIC 999.
+           05 WS-RECON-EOF      PIC X VALUE "N".
+           05 WS-ACCT-NUM-PATH  PIC X(100) VALUE "acct_nums.txt".
+           05 WS-ACCT-EOF       PIC X VALUE "N".
+           05 WS-ACCT-MATCH-COUNT PIC 9(3) VALUE 0.
+           05 WS-CHECK-NUM      PIC 999 VALUE 0.
+           05 WS-RECON-UPPER    PIC 999 VALUE 0.
+           05 WS-MISSING-COUNT  PIC 9(3) VALUE 0.
+           05 WS-DUP-COUNT      PIC 9(3) VALUE 0.
+
+       01 WS-ARCHIVE-ACTION.
+           05 WS-ARCHIVE-ACCT   PIC X(3).
+           05 WS-ARCHIVE-CHOICE PIC 9.
+           05 WS-ARCHIVE-TARGET PIC X(20).
+
+       01 WS-BROWSE.
+           05 WS-BROWSE-LINE    PIC X(255).
+           05 WS-BROWSE-YEAR    PIC X(4).
+           05 WS-BROWSE-ACCT    PIC X(3).
+           05 WS-BROWSE-NAME    PIC X(60).
+           05 WS-BROWSE-EOF     PIC X VALUE "N".
+           05 WS-BROWSE-COUNT   PIC 999 VALUE 0.
+
+       01 WS-DASHBOARD.
+           05 WS-DASH-GUEST-PATH    PIC X(150).
+           05 WS-DASH-GUEST-STATUS  PIC XX.
+           05 WS-DASH-BUDGET-PATH   PIC X(150).
+           05 WS-DASH-BUDGET-STATUS PIC XX.
+           05 WS-DASH-EVENT-PATH    PIC X(150).
+           05 WS-DASH-EVENT-STATUS  PIC XX.
+           05 WS-DASH-TASK-PATH     PIC X(150).
+           05 WS-DASH-TASK-STATUS   PIC XX.
+           05 WS-DASH-EOF           PIC X.
+           05 WS-DASH-GUEST-TOTAL   PIC 9(5).
+           05 WS-DASH-CONFIRMED     PIC 9(5).
+           05 WS-DASH-PENDING       PIC 9(5).
+           05 WS-DASH-DECLINED      PIC 9(5).
+           05 WS-DASH-EST-TOTAL     PIC 9(10)V99.
+           05 WS-DASH-ACT-TOTAL     PIC 9(10)V99.
+           05 WS-DASH-REMAINING     PIC S9(10)V99.
+           05 WS-DASH-CUR-DATENUM   PIC 9(8).
+           05 WS-DASH-EVT-DATENUM   PIC 9(8).
+           05 WS-DASH-NEXT-FOUND    PIC X.
+           05 WS-DASH-NEXT-DATENUM  PIC 9(8).
+           05 WS-DASH-NEXT-NAME     PIC X(30).
+           05 WS-DASH-NEXT-YEAR     PIC 9(4).
+           05 WS-DASH-NEXT-MONTH    PIC 9(2).
+           05 WS-DASH-NEXT-DAY      PIC 9(2).
+           05 WS-DASH-NEXT-HOUR     PIC 9(2).
+           05 WS-DASH-NEXT-MIN      PIC 9(2).
+           05 WS-DASH-NEXT-LOCATION PIC X(50).
+           05 WS-DASH-OPEN-TASKS    PIC 9(5).
+           05 WS-DASH-TASK-LINE     PIC X(200).
+           05 WS-DASH-TASK-STAT     PIC X(1).
+           05 WS-DASH-T-ID          PIC X(5).
+           05 WS-DASH-T-NAME        PIC X(15).
+           05 WS-DASH-T-DESC        PIC X(20).
+           05 WS-DASH-T-YEAR        PIC X(4).
+           05 WS-DASH-T-MON         PIC X(2).
+           05 WS-DASH-T-DAY         PIC X(2).
+           05 WS-DASH-T-HOUR        PIC X(2).
+           05 WS-DASH-T-MIN         PIC X(2).
+
        PROCEDURE DIVISION.
        MAIN-MENU.
            PERFORM CLEAR-SCREEN
            DISPLAY "Wedding Planner System"
            DISPLAY "1. Create New Wedding Plan"
            DISPLAY "2. Edit Existing Wedding Plan"
-           DISPLAY "3. Exit"
+           DISPLAY "3. Reconcile Account Numbers"
+           DISPLAY "4. Delete/Archive Wedding Plan"
+           DISPLAY "5. Browse All Wedding Plans"
+           DISPLAY "6. Exit"
            DISPLAY "Select option: "
            ACCEPT user-choice
 
@@ -60,6 +197,15 @@
                WHEN 2
                    PERFORM EDIT-EXISTING-PLAN
                WHEN 3
+                   PERFORM RECONCILE-ACCOUNT-NUMBERS
+                   PERFORM MAIN-MENU
+               WHEN 4
+                   PERFORM DELETE-ARCHIVE-WEDDING-PLAN
+                   PERFORM MAIN-MENU
+               WHEN 5
+                   PERFORM BROWSE-WEDDING-PLANS
+                   PERFORM MAIN-MENU
+               WHEN 6
                    STOP RUN
                WHEN OTHER
                    PERFORM MAIN-MENU
@@ -111,22 +257,20 @@
            PERFORM CLEAR-SCREEN
            DISPLAY "Enter account number (3 digits only): "
            ACCEPT account-num
-           
-           MOVE FUNCTION CURRENT-DATE(1:4) TO CURRENT-YEAR
-           
-           STRING "dir /b Archives\" CURRENT-YEAR "-" 
-               account-num "-* > temp.txt 2>&1"
+
+           STRING "dir /b Archives\*-" account-num
+               "-* > temp.txt 2>&1"
                DELIMITED BY SIZE INTO os-cmd
            CALL "SYSTEM" USING os-cmd
-           
+
            OPEN INPUT TEMP-FILE
            READ TEMP-FILE INTO temp-folder
                AT END
                    MOVE SPACES TO temp-folder
            END-READ
-           
+
            MOVE temp-folder(1:15) TO ERROR-CHECK
-           
+
            IF ERROR-CHECK = "File Not Found "
                DISPLAY "Account not found."
                PERFORM PAUSE-SCREEN
@@ -136,9 +280,9 @@
                PERFORM MAIN-MENU
            ELSE
                IF temp-folder NOT = SPACES
-                   STRING "Archives\" CURRENT-YEAR "-" account-num "-*"
+                   STRING "Archives\" temp-folder
                        DELIMITED BY SIZE INTO current-folder
-                   DISPLAY "Account found!"
+                   DISPLAY "Account found! Folder: " temp-folder
                    CLOSE TEMP-FILE
                    STRING "del temp.txt" DELIMITED BY SIZE INTO os-cmd
                    CALL "SYSTEM" USING os-cmd
@@ -154,6 +298,240 @@
                END-IF
            END-IF.
 
+       RECONCILE-ACCOUNT-NUMBERS.
+           PERFORM CLEAR-SCREEN
+           DISPLAY "Reconciling file_number.txt against Archives "
+               "folders..."
+
+           STRING "dir /b Archives\*-*-* > " WS-DIR-LIST-PATH " 2>&1"
+               DELIMITED BY SIZE INTO os-cmd
+           CALL "SYSTEM" USING os-cmd
+
+           MOVE 0 TO WS-HIGHEST-ACCT
+           MOVE "N" TO WS-RECON-EOF
+           OPEN INPUT DIR-LIST-FILE
+           OPEN OUTPUT ACCT-NUM-FILE
+           PERFORM UNTIL WS-RECON-EOF = "Y"
+               READ DIR-LIST-FILE INTO WS-DIR-LINE
+                   AT END
+                       MOVE "Y" TO WS-RECON-EOF
+                   NOT AT END
+                       IF WS-DIR-LINE(1:15) NOT = "File Not Found "
+                           AND WS-DIR-LINE NOT = SPACES
+                           PERFORM PARSE-ARCHIVE-FOLDER-NAME
+                           MOVE FUNCTION NUMVAL(WS-RECON-ACCT)
+                               TO WS-COUNTER-ACCT
+                           DISPLAY "  Found folder: " WS-DIR-LINE
+                           MOVE WS-COUNTER-ACCT TO ACCT-NUM-RECORD
+                           WRITE ACCT-NUM-RECORD
+                           IF WS-COUNTER-ACCT > WS-HIGHEST-ACCT
+                               MOVE WS-COUNTER-ACCT TO WS-HIGHEST-ACCT
+                           END-IF
+                       END-IF
+           END-PERFORM
+           CLOSE DIR-LIST-FILE
+           CLOSE ACCT-NUM-FILE
+           STRING "del " WS-DIR-LIST-PATH DELIMITED BY SIZE INTO os-cmd
+           CALL "SYSTEM" USING os-cmd
+
+           OPEN INPUT FILE-NUMBER-FILE
+           READ FILE-NUMBER-FILE
+               AT END
+                   MOVE "000" TO FILE-NUMBER
+               NOT AT END
+                   MOVE FILE-NUMBER-RECORD TO FILE-NUMBER
+           END-READ
+           CLOSE FILE-NUMBER-FILE
+
+           DISPLAY " "
+           DISPLAY "Highest account number found in Archives: "
+               WS-HIGHEST-ACCT
+           DISPLAY "Next account number in file_number.txt:    "
+               FILE-NUMBER
+           IF WS-HIGHEST-ACCT > FUNCTION NUMVAL(FILE-NUMBER)
+               DISPLAY "WARNING: an Archives folder uses an account "
+                   "number higher than file_number.txt - counter may "
+                   "have been reset or a folder was renamed."
+           ELSE
+               IF WS-HIGHEST-ACCT < FUNCTION NUMVAL(FILE-NUMBER)
+                   DISPLAY "NOTE: file_number.txt is ahead of the "
+                       "highest existing folder - this is normal if "
+                       "folders were deleted or a create failed "
+                       "after the counter advanced."
+               ELSE
+                   DISPLAY "OK: file_number.txt matches the highest "
+                       "Archives folder."
+               END-IF
+           END-IF
+
+           PERFORM CHECK-MISSING-DUPLICATE-NUMBERS
+
+           STRING "del " WS-ACCT-NUM-PATH DELIMITED BY SIZE INTO os-cmd
+           CALL "SYSTEM" USING os-cmd
+
+           PERFORM PAUSE-SCREEN.
+
+       CHECK-MISSING-DUPLICATE-NUMBERS.
+           MOVE WS-HIGHEST-ACCT TO WS-RECON-UPPER
+           IF FUNCTION NUMVAL(FILE-NUMBER) - 1 > WS-RECON-UPPER
+               COMPUTE WS-RECON-UPPER =
+                   FUNCTION NUMVAL(FILE-NUMBER) - 1
+           END-IF
+           MOVE 0 TO WS-MISSING-COUNT
+           MOVE 0 TO WS-DUP-COUNT
+           MOVE 1 TO WS-CHECK-NUM
+
+           DISPLAY " "
+           DISPLAY "Checking account numbers 001-" WS-RECON-UPPER
+               " for gaps or duplicates..."
+           PERFORM CHECK-EACH-ACCT-NUM
+               UNTIL WS-CHECK-NUM > WS-RECON-UPPER
+
+           DISPLAY " "
+           IF WS-MISSING-COUNT = 0 AND WS-DUP-COUNT = 0
+               DISPLAY "OK: no orphaned or duplicate account numbers "
+                   "found."
+           ELSE
+               DISPLAY "Missing/orphaned account numbers found: "
+                   WS-MISSING-COUNT
+               DISPLAY "Duplicate account numbers found:         "
+                   WS-DUP-COUNT
+           END-IF.
+
+       CHECK-EACH-ACCT-NUM.
+           PERFORM CHECK-ACCT-NUM-SEEN
+           EVALUATE TRUE
+               WHEN WS-ACCT-MATCH-COUNT = 0
+                   DISPLAY "  MISSING: no Archives folder for account "
+                       WS-CHECK-NUM
+                   ADD 1 TO WS-MISSING-COUNT
+               WHEN WS-ACCT-MATCH-COUNT > 1
+                   DISPLAY "  DUPLICATE: " WS-ACCT-MATCH-COUNT
+                       " Archives folders found for account "
+                       WS-CHECK-NUM
+                   ADD 1 TO WS-DUP-COUNT
+           END-EVALUATE
+           ADD 1 TO WS-CHECK-NUM.
+
+       CHECK-ACCT-NUM-SEEN.
+           MOVE 0 TO WS-ACCT-MATCH-COUNT
+           MOVE "N" TO WS-ACCT-EOF
+           OPEN INPUT ACCT-NUM-FILE
+           PERFORM UNTIL WS-ACCT-EOF = "Y"
+               READ ACCT-NUM-FILE
+                   AT END
+                       MOVE "Y" TO WS-ACCT-EOF
+                   NOT AT END
+                       IF ACCT-NUM-RECORD = WS-CHECK-NUM
+                           ADD 1 TO WS-ACCT-MATCH-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCT-NUM-FILE.
+
+       PARSE-ARCHIVE-FOLDER-NAME.
+           MOVE SPACES TO WS-RECON-YEAR WS-RECON-ACCT WS-RECON-NAME
+           UNSTRING WS-DIR-LINE DELIMITED BY "-"
+               INTO WS-RECON-YEAR WS-RECON-ACCT WS-RECON-NAME.
+
+       DELETE-ARCHIVE-WEDDING-PLAN.
+           PERFORM CLEAR-SCREEN
+           DISPLAY "Enter account number to delete/archive (3 digits): "
+           ACCEPT WS-ARCHIVE-ACCT
+
+           STRING "dir /b Archives\*-" WS-ARCHIVE-ACCT
+               "-* > temp.txt 2>&1"
+               DELIMITED BY SIZE INTO os-cmd
+           CALL "SYSTEM" USING os-cmd
+
+           OPEN INPUT TEMP-FILE
+           READ TEMP-FILE INTO temp-folder
+               AT END
+                   MOVE SPACES TO temp-folder
+           END-READ
+           CLOSE TEMP-FILE
+           STRING "del temp.txt" DELIMITED BY SIZE INTO os-cmd
+           CALL "SYSTEM" USING os-cmd
+
+           MOVE temp-folder(1:15) TO ERROR-CHECK
+           IF ERROR-CHECK = "File Not Found " OR temp-folder = SPACES
+               DISPLAY "Account not found."
+               PERFORM PAUSE-SCREEN
+           ELSE
+               DISPLAY "Found folder: " temp-folder
+               DISPLAY "1. Move to Archives\Completed"
+               DISPLAY "2. Move to Archives\Cancelled"
+               DISPLAY "3. Cancel (do nothing)"
+               ACCEPT WS-ARCHIVE-CHOICE
+               EVALUATE WS-ARCHIVE-CHOICE
+                   WHEN 1
+                       MOVE "Completed" TO WS-ARCHIVE-TARGET
+                   WHEN 2
+                       MOVE "Cancelled" TO WS-ARCHIVE-TARGET
+                   WHEN OTHER
+                       MOVE SPACES TO WS-ARCHIVE-TARGET
+               END-EVALUATE
+
+               IF WS-ARCHIVE-TARGET NOT = SPACES
+                   STRING "mkdir Archives\"
+                       FUNCTION TRIM(WS-ARCHIVE-TARGET)
+                       DELIMITED BY SIZE INTO os-cmd
+                   CALL "SYSTEM" USING os-cmd
+
+                   STRING "move Archives\" temp-folder
+                       " Archives\" FUNCTION TRIM(WS-ARCHIVE-TARGET)
+                       "\" DELIMITED BY SIZE INTO os-cmd
+                   CALL "SYSTEM" USING os-cmd
+
+                   DISPLAY "Wedding plan moved to Archives\"
+                       FUNCTION TRIM(WS-ARCHIVE-TARGET)
+               ELSE
+                   DISPLAY "No changes made."
+               END-IF
+               PERFORM PAUSE-SCREEN
+           END-IF.
+
+       BROWSE-WEDDING-PLANS.
+           PERFORM CLEAR-SCREEN
+           DISPLAY "All Wedding Plans"
+           DISPLAY "--------------------------------------------------"
+
+           STRING "dir /b Archives\*-*-* > " WS-DIR-LIST-PATH " 2>&1"
+               DELIMITED BY SIZE INTO os-cmd
+           CALL "SYSTEM" USING os-cmd
+
+           MOVE 0 TO WS-BROWSE-COUNT
+           MOVE "N" TO WS-BROWSE-EOF
+           OPEN INPUT DIR-LIST-FILE
+           PERFORM UNTIL WS-BROWSE-EOF = "Y"
+               READ DIR-LIST-FILE INTO WS-BROWSE-LINE
+                   AT END
+                       MOVE "Y" TO WS-BROWSE-EOF
+                   NOT AT END
+                       IF WS-BROWSE-LINE(1:15) NOT = "File Not Found "
+                           AND WS-BROWSE-LINE NOT = SPACES
+                           MOVE SPACES TO WS-BROWSE-YEAR WS-BROWSE-ACCT
+                               WS-BROWSE-NAME
+                           UNSTRING WS-BROWSE-LINE DELIMITED BY "-"
+                               INTO WS-BROWSE-YEAR WS-BROWSE-ACCT
+                                    WS-BROWSE-NAME
+                           ADD 1 TO WS-BROWSE-COUNT
+                           DISPLAY "Account " WS-BROWSE-ACCT
+                               "  Year " WS-BROWSE-YEAR
+                               "  Couple: "
+                               FUNCTION TRIM(WS-BROWSE-NAME)
+                       END-IF
+           END-PERFORM
+           CLOSE DIR-LIST-FILE
+           STRING "del " WS-DIR-LIST-PATH DELIMITED BY SIZE INTO os-cmd
+           CALL "SYSTEM" USING os-cmd
+
+           IF WS-BROWSE-COUNT = 0
+               DISPLAY "No wedding plans found."
+           END-IF
+           DISPLAY "--------------------------------------------------"
+           PERFORM PAUSE-SCREEN.
+
        WEDDING-PLAN-MANAGEMENT.
            PERFORM CLEAR-SCREEN
            DISPLAY "Wedding Plan Management"
@@ -161,35 +539,193 @@
            DISPLAY "2. Manage Tasks"
            DISPLAY "3. Budget Tracker"
            DISPLAY "4. Event Management"
-           DISPLAY "5. Back to Main Menu"
+           DISPLAY "5. Wedding Status Dashboard"
+           DISPLAY "6. Back to Main Menu"
            ACCEPT user-choice
-           
+
            EVALUATE user-choice
                WHEN 1
-                   *> Modify this line to CALL the Guest List Management program
-                   CALL "GUEST-LIST-MANAGEMENT"
+                   CALL "GUEST-LIST-MANAGEMENT" USING current-folder
                    PERFORM WEDDING-PLAN-MANAGEMENT
                WHEN 2
-                   STRING "notepad " current-folder "\tasks.txt"
-                       DELIMITED BY SIZE INTO os-cmd
-                   CALL "SYSTEM" USING os-cmd
+                   CALL "TASK-MANAGEMENT" USING current-folder
                    PERFORM WEDDING-PLAN-MANAGEMENT
                WHEN 3
-                   STRING "notepad " current-folder "\budget.txt"
-                       DELIMITED BY SIZE INTO os-cmd
-                   CALL "SYSTEM" USING os-cmd
+                   CALL "BUDGET-TRACKER" USING current-folder
                    PERFORM WEDDING-PLAN-MANAGEMENT
                WHEN 4
-                   STRING "notepad " current-folder "\events.txt"
-                       DELIMITED BY SIZE INTO os-cmd
-                   CALL "SYSTEM" USING os-cmd
+                   CALL "EVENT-SCHEDULE2" USING current-folder
                    PERFORM WEDDING-PLAN-MANAGEMENT
                WHEN 5
+                   PERFORM WEDDING-STATUS-DASHBOARD
+                   PERFORM WEDDING-PLAN-MANAGEMENT
+               WHEN 6
                    PERFORM MAIN-MENU
                WHEN OTHER
                    PERFORM WEDDING-PLAN-MANAGEMENT
            END-EVALUATE.
 
+       WEDDING-STATUS-DASHBOARD.
+           PERFORM CLEAR-SCREEN
+           PERFORM BUILD-DASHBOARD-PATHS
+           PERFORM SUMMARIZE-GUEST-RSVPS
+           PERFORM SUMMARIZE-DASH-BUDGET
+           PERFORM FIND-NEXT-UPCOMING-EVENT
+           PERFORM COUNT-OPEN-TASKS
+
+           DISPLAY "=================================================="
+           DISPLAY "            WEDDING STATUS DASHBOARD"
+           DISPLAY "=================================================="
+           DISPLAY "Guests:     " WS-DASH-GUEST-TOTAL " total   "
+               WS-DASH-CONFIRMED " confirmed   "
+               WS-DASH-PENDING " pending   "
+               WS-DASH-DECLINED " declined"
+           DISPLAY "Budget:     Remaining PHP " WS-DASH-REMAINING
+           IF WS-DASH-NEXT-FOUND = "Y"
+               DISPLAY "Next Event: " WS-DASH-NEXT-NAME " on "
+                   WS-DASH-NEXT-YEAR "/" WS-DASH-NEXT-MONTH "/"
+                   WS-DASH-NEXT-DAY " at " WS-DASH-NEXT-HOUR ":"
+                   WS-DASH-NEXT-MIN
+               DISPLAY "            Location: "
+                   WS-DASH-NEXT-LOCATION
+           ELSE
+               DISPLAY "Next Event: none scheduled"
+           END-IF
+           DISPLAY "Tasks:      " WS-DASH-OPEN-TASKS " open task(s)"
+           DISPLAY "=================================================="
+           PERFORM PAUSE-SCREEN.
+
+       BUILD-DASHBOARD-PATHS.
+           STRING FUNCTION TRIM(current-folder) "\guests.txt"
+               DELIMITED BY SIZE INTO WS-DASH-GUEST-PATH
+           STRING FUNCTION TRIM(current-folder) "\budget-tracker.txt"
+               DELIMITED BY SIZE INTO WS-DASH-BUDGET-PATH
+           STRING FUNCTION TRIM(current-folder) "\events.txt"
+               DELIMITED BY SIZE INTO WS-DASH-EVENT-PATH
+           STRING FUNCTION TRIM(current-folder) "\tasks.txt"
+               DELIMITED BY SIZE INTO WS-DASH-TASK-PATH.
+
+       SUMMARIZE-GUEST-RSVPS.
+           MOVE 0 TO WS-DASH-GUEST-TOTAL WS-DASH-CONFIRMED
+               WS-DASH-PENDING WS-DASH-DECLINED
+           OPEN INPUT DASH-GUEST-FILE
+           IF WS-DASH-GUEST-STATUS = "00"
+               MOVE "N" TO WS-DASH-EOF
+               PERFORM UNTIL WS-DASH-EOF = "Y"
+                   READ DASH-GUEST-FILE
+                       AT END
+                           MOVE "Y" TO WS-DASH-EOF
+                       NOT AT END
+                           ADD 1 TO WS-DASH-GUEST-TOTAL
+                           EVALUATE DASH-GUEST-STATUS
+                               WHEN "Confirmed"
+                                   ADD 1 TO WS-DASH-CONFIRMED
+                               WHEN "Pending"
+                                   ADD 1 TO WS-DASH-PENDING
+                               WHEN "Declined"
+                                   ADD 1 TO WS-DASH-DECLINED
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE DASH-GUEST-FILE
+           END-IF.
+
+       SUMMARIZE-DASH-BUDGET.
+           MOVE 0 TO WS-DASH-EST-TOTAL WS-DASH-ACT-TOTAL
+           OPEN INPUT DASH-BUDGET-FILE
+           IF WS-DASH-BUDGET-STATUS = "00"
+               MOVE "N" TO WS-DASH-EOF
+               PERFORM UNTIL WS-DASH-EOF = "Y"
+                   READ DASH-BUDGET-FILE
+                       AT END
+                           MOVE "Y" TO WS-DASH-EOF
+                       NOT AT END
+                           ADD DASH-ESTIMATED-BUDGET TO
+                               WS-DASH-EST-TOTAL
+                           ADD DASH-ACTUAL-EXPENSE TO
+                               WS-DASH-ACT-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE DASH-BUDGET-FILE
+           END-IF
+           COMPUTE WS-DASH-REMAINING =
+               WS-DASH-EST-TOTAL - WS-DASH-ACT-TOTAL.
+
+       FIND-NEXT-UPCOMING-EVENT.
+           MOVE "N" TO WS-DASH-NEXT-FOUND
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DASH-CUR-DATENUM
+           OPEN INPUT DASH-EVENT-FILE
+           IF WS-DASH-EVENT-STATUS = "00"
+               MOVE "N" TO WS-DASH-EOF
+               PERFORM UNTIL WS-DASH-EOF = "Y"
+                   READ DASH-EVENT-FILE
+                       AT END
+                           MOVE "Y" TO WS-DASH-EOF
+                       NOT AT END
+                           COMPUTE WS-DASH-EVT-DATENUM =
+                               DASH-EVENT-YEAR * 10000
+                               + DASH-EVENT-MONTH * 100
+                               + DASH-EVENT-DAY
+                           IF WS-DASH-EVT-DATENUM >=
+                               WS-DASH-CUR-DATENUM
+                               IF WS-DASH-NEXT-FOUND = "N" OR
+                                   WS-DASH-EVT-DATENUM <
+                                   WS-DASH-NEXT-DATENUM
+                                   MOVE WS-DASH-EVT-DATENUM TO
+                                       WS-DASH-NEXT-DATENUM
+                                   MOVE DASH-EVENT-NAME TO
+                                       WS-DASH-NEXT-NAME
+                                   MOVE DASH-EVENT-YEAR TO
+                                       WS-DASH-NEXT-YEAR
+                                   MOVE DASH-EVENT-MONTH TO
+                                       WS-DASH-NEXT-MONTH
+                                   MOVE DASH-EVENT-DAY TO
+                                       WS-DASH-NEXT-DAY
+                                   MOVE DASH-EVENT-HOUR TO
+                                       WS-DASH-NEXT-HOUR
+                                   MOVE DASH-EVENT-MIN TO
+                                       WS-DASH-NEXT-MIN
+                                   MOVE DASH-EVENT-LOCATION TO
+                                       WS-DASH-NEXT-LOCATION
+                                   MOVE "Y" TO WS-DASH-NEXT-FOUND
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DASH-EVENT-FILE
+           END-IF.
+
+       COUNT-OPEN-TASKS.
+           MOVE 0 TO WS-DASH-OPEN-TASKS
+           OPEN INPUT DASH-TASK-FILE
+           IF WS-DASH-TASK-STATUS = "00"
+               READ DASH-TASK-FILE
+               READ DASH-TASK-FILE
+               READ DASH-TASK-FILE
+               MOVE "N" TO WS-DASH-EOF
+               PERFORM UNTIL WS-DASH-EOF = "Y"
+                   READ DASH-TASK-FILE INTO WS-DASH-TASK-LINE
+                       AT END
+                           MOVE "Y" TO WS-DASH-EOF
+                       NOT AT END
+                           UNSTRING WS-DASH-TASK-LINE DELIMITED BY ","
+                               INTO WS-DASH-T-ID
+                                    WS-DASH-T-NAME
+                                    WS-DASH-T-DESC
+                                    WS-DASH-T-YEAR
+                                    WS-DASH-T-MON
+                                    WS-DASH-T-DAY
+                                    WS-DASH-T-HOUR
+                                    WS-DASH-T-MIN
+                                    WS-DASH-TASK-STAT
+                           IF WS-DASH-TASK-STAT NOT = "C"
+                               ADD 1 TO WS-DASH-OPEN-TASKS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DASH-TASK-FILE
+           END-IF.
+
        CLEAR-SCREEN.
            CALL "SYSTEM" USING "cls".
 

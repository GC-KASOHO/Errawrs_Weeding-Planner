@@ -4,17 +4,22 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EVENT-FILE ASSIGN TO "events.txt"
+           SELECT EVENT-FILE ASSIGN TO WS-EVENT-FILE-PATH
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
-           SELECT TEMP-FILE ASSIGN TO "temp.txt"
+           SELECT TEMP-FILE ASSIGN TO WS-TEMP-FILE-PATH
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-TEMP-STATUS.
-       
+           SELECT SORT-FILE ASSIGN TO "sortwork.tmp".
+           SELECT NEW-EVENT-FILE ASSIGN TO WS-NEW-EVENT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NEW-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EVENT-FILE.
        01 EVENT-RECORD.
+           05 EVENT-ID     PIC 9(5).
            05 EVENT-NAME   PIC X(30).
            05 EVENT-DATE-YEAR PIC 9(4).
            05 EVENT-DATE-MONTH PIC 9(2).
@@ -22,9 +27,12 @@
            05 EVENT-TIME-HOUR PIC 9(2).
            05 EVENT-TIME-MINUTES PIC 9(2).
            05 EVENT-LOCATION PIC X(50).
-           
+           05 EVENT-VENDOR PIC X(30).
+           05 EVENT-VENDOR-CONTACT PIC X(20).
+
        FD TEMP-FILE.
        01 TEMP-RECORD.
+           05 TEMP-ID     PIC 9(5).
            05 TEMP-NAME   PIC X(30).
            05 TEMP-DATE-YEAR PIC 9(4).
            05 TEMP-DATE-MONTH PIC 9(2).
@@ -32,10 +40,42 @@
            05 TEMP-TIME-HOUR PIC 9(2).
            05 TEMP-TIME-MINUTES PIC 9(2).
            05 TEMP-LOCATION PIC X(50).
-       
+           05 TEMP-VENDOR PIC X(30).
+           05 TEMP-VENDOR-CONTACT PIC X(20).
+
+       FD NEW-EVENT-FILE.
+       01 NEW-EVENT-RECORD.
+           05 NEW-EVENT-ID     PIC 9(5).
+           05 NEW-EVENT-NAME   PIC X(30).
+           05 NEW-EVENT-DATE-YEAR PIC 9(4).
+           05 NEW-EVENT-DATE-MONTH PIC 9(2).
+           05 NEW-EVENT-DATE-DAY PIC 9(2).
+           05 NEW-EVENT-TIME-HOUR PIC 9(2).
+           05 NEW-EVENT-TIME-MINUTES PIC 9(2).
+           05 NEW-EVENT-LOCATION PIC X(50).
+           05 NEW-EVENT-VENDOR PIC X(30).
+           05 NEW-EVENT-VENDOR-CONTACT PIC X(20).
+
+       SD SORT-FILE.
+       01 SORT-RECORD.
+           05 SORT-ID     PIC 9(5).
+           05 SORT-NAME   PIC X(30).
+           05 SORT-DATE-YEAR PIC 9(4).
+           05 SORT-DATE-MONTH PIC 9(2).
+           05 SORT-DATE-DAY PIC 9(2).
+           05 SORT-TIME-HOUR PIC 9(2).
+           05 SORT-TIME-MINUTES PIC 9(2).
+           05 SORT-LOCATION PIC X(50).
+           05 SORT-VENDOR PIC X(30).
+           05 SORT-VENDOR-CONTACT PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 WS-USER-CHOICE PIC 9.
        01 WS-CONTINUE PIC X VALUE 'Y'.
+       01 WS-NEXT-EVENT-ID PIC 9(5) VALUE 1.
+       01 WS-EVENT-ID PIC 9(5).
+       01 WS-EDIT-ID PIC 9(5).
+       01 WS-DELETE-ID PIC 9(5).
        01 WS-EVENT-NAME PIC X(30).
        01 WS-EVENT-DATE-YEAR PIC 9(4).
        01 WS-EVENT-DATE-MONTH PIC 9(2).
@@ -43,26 +83,48 @@
        01 WS-EVENT-TIME-HOUR PIC 9(2).
        01 WS-EVENT-TIME-MINUTES PIC 9(2).
        01 WS-EVENT-LOCATION PIC X(50).
+       01 WS-EVENT-VENDOR PIC X(30).
+       01 WS-EVENT-VENDOR-CONTACT PIC X(20).
        01 WS-FILE-STATUS PIC XX.
        01 WS-TEMP-STATUS PIC XX.
+       01 WS-NEW-STATUS PIC XX.
+       01 WS-OS-CMD PIC X(200).
        01 WS-FOUND-FLAG PIC X VALUE 'N'.
-       01 WS-EDIT-NAME PIC X(30).
        01 WS-EOF PIC X VALUE 'N'.
-       01 WS-DELETE-NAME PIC X(30).
        01 WS-CONFIRM-DELETE PIC X.
-       
-       PROCEDURE DIVISION.
+       01 WS-CONFLICT-FLAG PIC X VALUE 'N'.
+       01 WS-CONFLICT-EXCLUDE-ID PIC 9(5) VALUE 0.
+       01 WS-CONFLICT-CONFIRM PIC X.
+       01 WS-LOOKAHEAD-DAYS PIC 9(4).
+       01 WS-TODAY-DATE-NUM PIC 9(8).
+       01 WS-TODAY-JULIAN PIC 9(7).
+       01 WS-EVENT-DATE-NUM PIC 9(8).
+       01 WS-EVENT-JULIAN PIC 9(7).
+       01 WS-DAYS-UNTIL PIC S9(5).
+       01 WS-EVENT-FILE-PATH PIC X(150).
+       01 WS-TEMP-FILE-PATH PIC X(150).
+       01 WS-NEW-EVENT-FILE-PATH PIC X(150).
+       01 WS-BACKUP-FILE-PATH PIC X(150).
+
+       LINKAGE SECTION.
+       01 LS-WEDDING-FOLDER PIC X(50).
+
+       PROCEDURE DIVISION USING LS-WEDDING-FOLDER.
        MAIN-PARA.
+           PERFORM BUILD-FILE-PATHS
+           PERFORM INIT-NEXT-EVENT-ID
            PERFORM UNTIL WS-CONTINUE = 'N'
-               DISPLAY '------------------------------------------------'
+               DISPLAY '----------------------------------------------'
                DISPLAY '                Event Schedules'
-               DISPLAY '------------------------------------------------'
+               DISPLAY '----------------------------------------------'
                DISPLAY '1. View Event List'
                DISPLAY '2. Add Event'
                DISPLAY '3. Edit Event'
                DISPLAY '4. Delete Event'
-               DISPLAY '5. Back to Main Menu'
-               DISPLAY '------------------------------------------------'
+               DISPLAY '5. View Events by Date'
+               DISPLAY '6. Upcoming Events'
+               DISPLAY '7. Back to Main Menu'
+               DISPLAY '----------------------------------------------'
                DISPLAY 'Please select an option: ' WITH NO ADVANCING
                ACCEPT WS-USER-CHOICE
 
@@ -76,16 +138,71 @@
                    WHEN 4
                        PERFORM DELETE-EVENT
                    WHEN 5
+                       PERFORM VIEW-EVENTS-BY-DATE
+                   WHEN 6
+                       PERFORM UPCOMING-EVENTS-REPORT
+                   WHEN 7
                        MOVE 'N' TO WS-CONTINUE
                    WHEN OTHER
                        DISPLAY 'Invalid option. Please try again.'
                END-EVALUATE
            END-PERFORM
-           STOP RUN.
+           EXIT PROGRAM.
+
+       BUILD-FILE-PATHS.
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\events.txt"
+               DELIMITED BY SIZE INTO WS-EVENT-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\temp.txt"
+               DELIMITED BY SIZE INTO WS-TEMP-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\events_new.txt"
+               DELIMITED BY SIZE INTO WS-NEW-EVENT-FILE-PATH
+           STRING FUNCTION TRIM(LS-WEDDING-FOLDER) "\events.bak"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILE-PATH.
+
+       INIT-NEXT-EVENT-ID.
+           MOVE 1 TO WS-NEXT-EVENT-ID
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT EVENT-FILE
+           IF WS-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ EVENT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF EVENT-ID >= WS-NEXT-EVENT-ID
+                               COMPUTE WS-NEXT-EVENT-ID = EVENT-ID + 1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EVENT-FILE
+           END-IF.
+
+       CHECK-EVENT-CONFLICT.
+           MOVE 'N' TO WS-CONFLICT-FLAG
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT EVENT-FILE
+           IF WS-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ EVENT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF EVENT-ID NOT = WS-CONFLICT-EXCLUDE-ID
+                               AND EVENT-LOCATION = WS-EVENT-LOCATION
+                               AND EVENT-DATE-YEAR = WS-EVENT-DATE-YEAR
+                               AND EVENT-DATE-MONTH
+                                   = WS-EVENT-DATE-MONTH
+                               AND EVENT-DATE-DAY = WS-EVENT-DATE-DAY
+                               MOVE 'Y' TO WS-CONFLICT-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EVENT-FILE
+           END-IF.
 
        DELETE-EVENT.
-           DISPLAY "Enter the name of the event to delete: "
-           ACCEPT WS-DELETE-NAME
+           DISPLAY "Enter the ID of the event to delete: "
+           ACCEPT WS-DELETE-ID
            MOVE 'N' TO WS-FOUND-FLAG
            MOVE 'N' TO WS-EOF
            
@@ -100,43 +217,58 @@
                        AT END
                            MOVE 'Y' TO WS-EOF
                        NOT AT END
-                           IF EVENT-NAME = WS-DELETE-NAME
+                           IF EVENT-ID = WS-DELETE-ID
                                MOVE 'Y' TO WS-FOUND-FLAG
                                DISPLAY "Event found:"
+                               DISPLAY "ID: " EVENT-ID
                                DISPLAY "Name: " EVENT-NAME
                                DISPLAY "Date: " EVENT-DATE-YEAR "/"
                                    EVENT-DATE-MONTH "/" EVENT-DATE-DAY
                                DISPLAY "Time: " EVENT-TIME-HOUR ":"
                                    EVENT-TIME-MINUTES
                                DISPLAY "Location: " EVENT-LOCATION
-                               DISPLAY "Are you sure you want to delete this event? (Y/N)"
+                               DISPLAY "Vendor: " EVENT-VENDOR
+                               DISPLAY "Delete this event? (Y/N)"
                                ACCEPT WS-CONFIRM-DELETE
                                IF WS-CONFIRM-DELETE = 'N' OR 'n'
+                                   MOVE EVENT-ID TO TEMP-ID
                                    MOVE EVENT-NAME TO TEMP-NAME
-                                   MOVE EVENT-DATE-YEAR TO TEMP-DATE-YEAR
-                                   MOVE EVENT-DATE-MONTH TO TEMP-DATE-MONTH
+                                   MOVE EVENT-DATE-YEAR
+                                       TO TEMP-DATE-YEAR
+                                   MOVE EVENT-DATE-MONTH
+                                       TO TEMP-DATE-MONTH
                                    MOVE EVENT-DATE-DAY TO TEMP-DATE-DAY
-                                   MOVE EVENT-TIME-HOUR TO TEMP-TIME-HOUR
-                                   MOVE EVENT-TIME-MINUTES TO TEMP-TIME-MINUTES
+                                   MOVE EVENT-TIME-HOUR
+                                       TO TEMP-TIME-HOUR
+                                   MOVE EVENT-TIME-MINUTES
+                                       TO TEMP-TIME-MINUTES
                                    MOVE EVENT-LOCATION TO TEMP-LOCATION
+                                   MOVE EVENT-VENDOR TO TEMP-VENDOR
+                                   MOVE EVENT-VENDOR-CONTACT
+                                       TO TEMP-VENDOR-CONTACT
                                    WRITE TEMP-RECORD
                                END-IF
                            ELSE
+                               MOVE EVENT-ID TO TEMP-ID
                                MOVE EVENT-NAME TO TEMP-NAME
                                MOVE EVENT-DATE-YEAR TO TEMP-DATE-YEAR
                                MOVE EVENT-DATE-MONTH TO TEMP-DATE-MONTH
                                MOVE EVENT-DATE-DAY TO TEMP-DATE-DAY
                                MOVE EVENT-TIME-HOUR TO TEMP-TIME-HOUR
-                               MOVE EVENT-TIME-MINUTES TO TEMP-TIME-MINUTES
+                               MOVE EVENT-TIME-MINUTES
+                                   TO TEMP-TIME-MINUTES
                                MOVE EVENT-LOCATION TO TEMP-LOCATION
+                               MOVE EVENT-VENDOR TO TEMP-VENDOR
+                               MOVE EVENT-VENDOR-CONTACT
+                                   TO TEMP-VENDOR-CONTACT
                                WRITE TEMP-RECORD
                            END-IF
                    END-READ
                END-PERFORM
-               
+
                CLOSE EVENT-FILE
                CLOSE TEMP-FILE
-               
+
                IF WS-FOUND-FLAG = 'N'
                    DISPLAY "Event not found."
                ELSE
@@ -164,15 +296,102 @@
                        AT END
                            MOVE 'Y' TO WS-EOF
                        NOT AT END
+                           DISPLAY "ID: " EVENT-ID
                            DISPLAY "Event: " EVENT-NAME
                            DISPLAY "Date: " EVENT-DATE-YEAR "/"
                                EVENT-DATE-MONTH "/" EVENT-DATE-DAY
                            DISPLAY "Time: " EVENT-TIME-HOUR ":"
                                EVENT-TIME-MINUTES
                            DISPLAY "Location: " EVENT-LOCATION
+                           DISPLAY "Vendor: " EVENT-VENDOR
+                           DISPLAY "Vendor Contact: "
+                               EVENT-VENDOR-CONTACT
+                           DISPLAY " "
+                   END-READ
+               END-PERFORM
+               CLOSE EVENT-FILE
+           END-IF
+           MOVE 'Y' TO WS-CONTINUE.
+
+       VIEW-EVENTS-BY-DATE.
+           OPEN INPUT EVENT-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No events found. File does not exist yet."
+           ELSE
+               CLOSE EVENT-FILE
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-DATE-YEAR SORT-DATE-MONTH
+                       SORT-DATE-DAY SORT-TIME-HOUR SORT-TIME-MINUTES
+                   USING EVENT-FILE
+                   GIVING TEMP-FILE
+
+               OPEN INPUT TEMP-FILE
+               MOVE 'N' TO WS-EOF
+               DISPLAY "----------------------------------------------"
+               DISPLAY "         EVENTS BY DATE (CHRONOLOGICAL)"
+               DISPLAY "----------------------------------------------"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ TEMP-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           DISPLAY "ID: " TEMP-ID
+                           DISPLAY "Event: " TEMP-NAME
+                           DISPLAY "Date: " TEMP-DATE-YEAR "/"
+                               TEMP-DATE-MONTH "/" TEMP-DATE-DAY
+                           DISPLAY "Time: " TEMP-TIME-HOUR ":"
+                               TEMP-TIME-MINUTES
+                           DISPLAY "Location: " TEMP-LOCATION
+                           DISPLAY "Vendor: " TEMP-VENDOR
+                           DISPLAY "Vendor Contact: "
+                               TEMP-VENDOR-CONTACT
                            DISPLAY " "
                    END-READ
                END-PERFORM
+               CLOSE TEMP-FILE
+           END-IF
+           MOVE 'Y' TO WS-CONTINUE.
+
+       UPCOMING-EVENTS-REPORT.
+           DISPLAY "Show events in the next how many days? "
+           ACCEPT WS-LOOKAHEAD-DAYS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE-NUM
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM)
+
+           OPEN INPUT EVENT-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No events found. File does not exist yet."
+           ELSE
+               MOVE 'N' TO WS-EOF
+               DISPLAY "----------------------------------------------"
+               DISPLAY "             UPCOMING EVENTS"
+               DISPLAY "----------------------------------------------"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ EVENT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           COMPUTE WS-EVENT-DATE-NUM =
+                               EVENT-DATE-YEAR * 10000
+                               + EVENT-DATE-MONTH * 100
+                               + EVENT-DATE-DAY
+                           COMPUTE WS-EVENT-JULIAN =
+                               FUNCTION INTEGER-OF-DATE
+                                   (WS-EVENT-DATE-NUM)
+                           COMPUTE WS-DAYS-UNTIL =
+                               WS-EVENT-JULIAN - WS-TODAY-JULIAN
+                           IF WS-DAYS-UNTIL >= 0
+                               AND WS-DAYS-UNTIL <= WS-LOOKAHEAD-DAYS
+                               DISPLAY "Event: " EVENT-NAME
+                               DISPLAY "Date: " EVENT-DATE-YEAR "/"
+                                   EVENT-DATE-MONTH "/" EVENT-DATE-DAY
+                               DISPLAY "Days until: " WS-DAYS-UNTIL
+                               DISPLAY "Location: " EVENT-LOCATION
+                               DISPLAY " "
+                           END-IF
+                   END-READ
+               END-PERFORM
                CLOSE EVENT-FILE
            END-IF
            MOVE 'Y' TO WS-CONTINUE.
@@ -192,122 +411,215 @@
            ACCEPT WS-EVENT-TIME-MINUTES
            DISPLAY "Enter Event Location: "
            ACCEPT WS-EVENT-LOCATION
+           DISPLAY "Enter Vendor Name: "
+           ACCEPT WS-EVENT-VENDOR
+           DISPLAY "Enter Vendor Contact: "
+           ACCEPT WS-EVENT-VENDOR-CONTACT
 
-           MOVE WS-EVENT-NAME TO EVENT-NAME
-           MOVE WS-EVENT-DATE-YEAR TO EVENT-DATE-YEAR
-           MOVE WS-EVENT-DATE-MONTH TO EVENT-DATE-MONTH
-           MOVE WS-EVENT-DATE-DAY TO EVENT-DATE-DAY
-           MOVE WS-EVENT-TIME-HOUR TO EVENT-TIME-HOUR
-           MOVE WS-EVENT-TIME-MINUTES TO EVENT-TIME-MINUTES
-           MOVE WS-EVENT-LOCATION TO EVENT-LOCATION
-           
-           OPEN EXTEND EVENT-FILE
-           IF WS-FILE-STATUS = "35"
-               OPEN OUTPUT EVENT-FILE
+           MOVE 0 TO WS-CONFLICT-EXCLUDE-ID
+           PERFORM CHECK-EVENT-CONFLICT
+           IF WS-CONFLICT-FLAG = 'Y'
+               DISPLAY "Warning: another event is already booked at "
+                   "this location on this date."
+               DISPLAY "Add this event anyway? (Y/N): "
+               ACCEPT WS-CONFLICT-CONFIRM
+           ELSE
+               MOVE 'Y' TO WS-CONFLICT-CONFIRM
            END-IF
-           WRITE EVENT-RECORD
-           CLOSE EVENT-FILE
 
-           DISPLAY "Event added successfully."
+           IF WS-CONFLICT-CONFIRM = 'Y' OR WS-CONFLICT-CONFIRM = 'y'
+               MOVE WS-NEXT-EVENT-ID TO EVENT-ID
+               MOVE WS-EVENT-NAME TO EVENT-NAME
+               MOVE WS-EVENT-DATE-YEAR TO EVENT-DATE-YEAR
+               MOVE WS-EVENT-DATE-MONTH TO EVENT-DATE-MONTH
+               MOVE WS-EVENT-DATE-DAY TO EVENT-DATE-DAY
+               MOVE WS-EVENT-TIME-HOUR TO EVENT-TIME-HOUR
+               MOVE WS-EVENT-TIME-MINUTES TO EVENT-TIME-MINUTES
+               MOVE WS-EVENT-LOCATION TO EVENT-LOCATION
+               MOVE WS-EVENT-VENDOR TO EVENT-VENDOR
+               MOVE WS-EVENT-VENDOR-CONTACT TO EVENT-VENDOR-CONTACT
+
+               OPEN EXTEND EVENT-FILE
+               IF WS-FILE-STATUS = "35"
+                   OPEN OUTPUT EVENT-FILE
+               END-IF
+               WRITE EVENT-RECORD
+               CLOSE EVENT-FILE
+
+               DISPLAY "Event added successfully with ID "
+                   WS-NEXT-EVENT-ID
+               COMPUTE WS-NEXT-EVENT-ID = WS-NEXT-EVENT-ID + 1
+           ELSE
+               DISPLAY "Event not added."
+           END-IF.
            DISPLAY "Add another event? (Y/N)"
            ACCEPT WS-CONTINUE.
 
        EDIT-EVENT.
-           DISPLAY "Enter the name of the event to edit: "
-           ACCEPT WS-EDIT-NAME
+           DISPLAY "Enter the ID of the event to edit: "
+           ACCEPT WS-EDIT-ID
            MOVE 'N' TO WS-FOUND-FLAG
            MOVE 'N' TO WS-EOF
-           
+
            OPEN INPUT EVENT-FILE
            IF WS-FILE-STATUS = "35"
                DISPLAY "No events found. File does not exist yet."
            ELSE
-               OPEN OUTPUT TEMP-FILE
-               
-               PERFORM UNTIL WS-EOF = 'Y'
-                   READ EVENT-FILE
-                       AT END
-                           MOVE 'Y' TO WS-EOF
-                       NOT AT END
-                           IF EVENT-NAME = WS-EDIT-NAME
-                               MOVE 'Y' TO WS-FOUND-FLAG
-                               DISPLAY "Current event details:"
-                               DISPLAY "Name: " EVENT-NAME
-                               DISPLAY "Date: " EVENT-DATE-YEAR "/"
-                                   EVENT-DATE-MONTH "/" EVENT-DATE-DAY
-                               DISPLAY "Time: " EVENT-TIME-HOUR ":"
-                                   EVENT-TIME-MINUTES
-                               DISPLAY "Location: " EVENT-LOCATION
-                               
-                               DISPLAY "Enter new details:"
-                               DISPLAY "Enter Event Name: "
-                               ACCEPT WS-EVENT-NAME
-                               DISPLAY "Enter Event Year: "
-                               ACCEPT WS-EVENT-DATE-YEAR
-                               DISPLAY "Enter Event Month: "
-                               ACCEPT WS-EVENT-DATE-MONTH
-                               DISPLAY "Enter Event Day: "
-                               ACCEPT WS-EVENT-DATE-DAY
-                               DISPLAY "Enter Event Hour: "
-                               ACCEPT WS-EVENT-TIME-HOUR
-                               DISPLAY "Enter Event Minutes: "
-                               ACCEPT WS-EVENT-TIME-MINUTES
-                               DISPLAY "Enter Event Location: "
-                               ACCEPT WS-EVENT-LOCATION
-                               
-                               MOVE WS-EVENT-NAME TO TEMP-NAME
-                               MOVE WS-EVENT-DATE-YEAR TO TEMP-DATE-YEAR
-                               MOVE WS-EVENT-DATE-MONTH TO TEMP-DATE-MONTH
-                               MOVE WS-EVENT-DATE-DAY TO TEMP-DATE-DAY
-                               MOVE WS-EVENT-TIME-HOUR TO TEMP-TIME-HOUR
-                               MOVE WS-EVENT-TIME-MINUTES TO TEMP-TIME-MINUTES
-                               MOVE WS-EVENT-LOCATION TO TEMP-LOCATION
-                           ELSE
-                               MOVE EVENT-NAME TO TEMP-NAME
-                               MOVE EVENT-DATE-YEAR TO TEMP-DATE-YEAR
-                               MOVE EVENT-DATE-MONTH TO TEMP-DATE-MONTH
-                               MOVE EVENT-DATE-DAY TO TEMP-DATE-DAY
-                               MOVE EVENT-TIME-HOUR TO TEMP-TIME-HOUR
-                               MOVE EVENT-TIME-MINUTES TO TEMP-TIME-MINUTES
-                               MOVE EVENT-LOCATION TO TEMP-LOCATION
-                           END-IF
-                           WRITE TEMP-RECORD
-                   END-READ
-               END-PERFORM
-               
+               PERFORM FIND-EVENT-FOR-EDIT UNTIL WS-EOF = 'Y'
                CLOSE EVENT-FILE
-               CLOSE TEMP-FILE
-               
+
                IF WS-FOUND-FLAG = 'N'
                    DISPLAY "Event not found."
                ELSE
-                   PERFORM REPLACE-FILE
-                   DISPLAY "Event updated successfully."
+                   MOVE WS-EDIT-ID TO WS-CONFLICT-EXCLUDE-ID
+                   PERFORM CHECK-EVENT-CONFLICT
+                   IF WS-CONFLICT-FLAG = 'Y'
+                       DISPLAY "Warning: another event is already "
+                           "booked at this location on this date."
+                       DISPLAY "Save these changes anyway? (Y/N): "
+                       ACCEPT WS-CONFLICT-CONFIRM
+                   ELSE
+                       MOVE 'Y' TO WS-CONFLICT-CONFIRM
+                   END-IF
+
+                   IF WS-CONFLICT-CONFIRM = 'Y'
+                       OR WS-CONFLICT-CONFIRM = 'y'
+                       PERFORM APPLY-EVENT-EDIT
+                       PERFORM REPLACE-FILE
+                       DISPLAY "Event updated successfully."
+                   ELSE
+                       DISPLAY "Edit cancelled."
+                   END-IF
                END-IF
            END-IF
-           
+
            MOVE 'Y' TO WS-CONTINUE.
 
+       FIND-EVENT-FOR-EDIT.
+           READ EVENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF EVENT-ID = WS-EDIT-ID
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                       MOVE 'Y' TO WS-EOF
+                       DISPLAY "Current event details:"
+                       DISPLAY "ID: " EVENT-ID
+                       DISPLAY "Name: " EVENT-NAME
+                       DISPLAY "Date: " EVENT-DATE-YEAR "/"
+                           EVENT-DATE-MONTH "/" EVENT-DATE-DAY
+                       DISPLAY "Time: " EVENT-TIME-HOUR ":"
+                           EVENT-TIME-MINUTES
+                       DISPLAY "Location: " EVENT-LOCATION
+                       DISPLAY "Vendor: " EVENT-VENDOR
+                       DISPLAY "Vendor Contact: " EVENT-VENDOR-CONTACT
+
+                       DISPLAY "Enter new details:"
+                       DISPLAY "Enter Event Name: "
+                       ACCEPT WS-EVENT-NAME
+                       DISPLAY "Enter Event Year: "
+                       ACCEPT WS-EVENT-DATE-YEAR
+                       DISPLAY "Enter Event Month: "
+                       ACCEPT WS-EVENT-DATE-MONTH
+                       DISPLAY "Enter Event Day: "
+                       ACCEPT WS-EVENT-DATE-DAY
+                       DISPLAY "Enter Event Hour: "
+                       ACCEPT WS-EVENT-TIME-HOUR
+                       DISPLAY "Enter Event Minutes: "
+                       ACCEPT WS-EVENT-TIME-MINUTES
+                       DISPLAY "Enter Event Location: "
+                       ACCEPT WS-EVENT-LOCATION
+                       DISPLAY "Enter Vendor Name: "
+                       ACCEPT WS-EVENT-VENDOR
+                       DISPLAY "Enter Vendor Contact: "
+                       ACCEPT WS-EVENT-VENDOR-CONTACT
+                   END-IF
+           END-READ.
+
+       APPLY-EVENT-EDIT.
+           OPEN INPUT EVENT-FILE
+           OPEN OUTPUT TEMP-FILE
+           MOVE 'N' TO WS-EOF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EVENT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF EVENT-ID = WS-EDIT-ID
+                           MOVE EVENT-ID TO TEMP-ID
+                           MOVE WS-EVENT-NAME TO TEMP-NAME
+                           MOVE WS-EVENT-DATE-YEAR TO TEMP-DATE-YEAR
+                           MOVE WS-EVENT-DATE-MONTH TO TEMP-DATE-MONTH
+                           MOVE WS-EVENT-DATE-DAY TO TEMP-DATE-DAY
+                           MOVE WS-EVENT-TIME-HOUR TO TEMP-TIME-HOUR
+                           MOVE WS-EVENT-TIME-MINUTES
+                               TO TEMP-TIME-MINUTES
+                           MOVE WS-EVENT-LOCATION TO TEMP-LOCATION
+                           MOVE WS-EVENT-VENDOR TO TEMP-VENDOR
+                           MOVE WS-EVENT-VENDOR-CONTACT
+                               TO TEMP-VENDOR-CONTACT
+                       ELSE
+                           MOVE EVENT-ID TO TEMP-ID
+                           MOVE EVENT-NAME TO TEMP-NAME
+                           MOVE EVENT-DATE-YEAR TO TEMP-DATE-YEAR
+                           MOVE EVENT-DATE-MONTH TO TEMP-DATE-MONTH
+                           MOVE EVENT-DATE-DAY TO TEMP-DATE-DAY
+                           MOVE EVENT-TIME-HOUR TO TEMP-TIME-HOUR
+                           MOVE EVENT-TIME-MINUTES TO TEMP-TIME-MINUTES
+                           MOVE EVENT-LOCATION TO TEMP-LOCATION
+                           MOVE EVENT-VENDOR TO TEMP-VENDOR
+                           MOVE EVENT-VENDOR-CONTACT
+                               TO TEMP-VENDOR-CONTACT
+                       END-IF
+                       WRITE TEMP-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EVENT-FILE
+           CLOSE TEMP-FILE.
+
        REPLACE-FILE.
-           OPEN OUTPUT EVENT-FILE
+           OPEN OUTPUT NEW-EVENT-FILE
            OPEN INPUT TEMP-FILE
            MOVE 'N' TO WS-EOF
-           
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ TEMP-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       MOVE TEMP-NAME TO EVENT-NAME
-                       MOVE TEMP-DATE-YEAR TO EVENT-DATE-YEAR
-                       MOVE TEMP-DATE-MONTH TO EVENT-DATE-MONTH
-                       MOVE TEMP-DATE-DAY TO EVENT-DATE-DAY
-                       MOVE TEMP-TIME-HOUR TO EVENT-TIME-HOUR
-                       MOVE TEMP-TIME-MINUTES TO EVENT-TIME-MINUTES
-                       MOVE TEMP-LOCATION TO EVENT-LOCATION
-                       WRITE EVENT-RECORD
+                       MOVE TEMP-ID TO NEW-EVENT-ID
+                       MOVE TEMP-NAME TO NEW-EVENT-NAME
+                       MOVE TEMP-DATE-YEAR TO NEW-EVENT-DATE-YEAR
+                       MOVE TEMP-DATE-MONTH TO NEW-EVENT-DATE-MONTH
+                       MOVE TEMP-DATE-DAY TO NEW-EVENT-DATE-DAY
+                       MOVE TEMP-TIME-HOUR TO NEW-EVENT-TIME-HOUR
+                       MOVE TEMP-TIME-MINUTES TO NEW-EVENT-TIME-MINUTES
+                       MOVE TEMP-LOCATION TO NEW-EVENT-LOCATION
+                       MOVE TEMP-VENDOR TO NEW-EVENT-VENDOR
+                       MOVE TEMP-VENDOR-CONTACT
+                           TO NEW-EVENT-VENDOR-CONTACT
+                       WRITE NEW-EVENT-RECORD
                END-READ
            END-PERFORM
-           
-           CLOSE EVENT-FILE
-           CLOSE TEMP-FILE.
+
+           CLOSE NEW-EVENT-FILE
+           CLOSE TEMP-FILE
+
+           STRING "ren " FUNCTION TRIM(WS-EVENT-FILE-PATH)
+               " events.bak"
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+           STRING "ren " FUNCTION TRIM(WS-NEW-EVENT-FILE-PATH)
+               " events.txt"
+               DELIMITED BY SIZE INTO WS-OS-CMD
+           CALL "SYSTEM" USING WS-OS-CMD.
+           IF RETURN-CODE = 0
+               STRING "del " FUNCTION TRIM(WS-BACKUP-FILE-PATH)
+                   DELIMITED BY SIZE INTO WS-OS-CMD
+               CALL "SYSTEM" USING WS-OS-CMD
+           ELSE
+               DISPLAY "Warning: could not replace event file; "
+                   "original kept as events.bak"
+           END-IF.

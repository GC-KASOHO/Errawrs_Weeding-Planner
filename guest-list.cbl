@@ -4,6 +4,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT GUEST-FILE ASSIGN TO "guest_list.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TEMP-FILE ASSIGN TO "temp_guest_list.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -15,6 +18,13 @@
            05 GUEST-TYPE         PIC X(10).
            05 GUEST-RSVP-STATUS  PIC X(10).
 
+       FD TEMP-FILE.
+       01 TEMP-RECORD.
+           05 TEMP-NAME          PIC X(30).
+           05 TEMP-CONTACT       PIC X(15).
+           05 TEMP-TYPE          PIC X(10).
+           05 TEMP-RSVP-STATUS   PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 WS-GUEST.
            05 WS-GUEST-NAME      PIC X(30).
@@ -25,6 +35,8 @@
        01 WS-FILE-STATUS         PIC X(2).
        01 WS-CHOICE              PIC 9.
        01 WS-GUEST-COUNT         PIC 9(3) VALUE 0.
+       01 WS-EDIT-NAME           PIC X(30).
+       01 WS-FOUND-FLAG          PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-GUEST-MENU.
@@ -115,17 +127,140 @@
            PERFORM MAIN-GUEST-MENU.
 
        EDIT-GUEST.
-           DISPLAY "Edit Guest functionality not implemented yet."
+           DISPLAY "Enter the name of the guest to edit: "
+           ACCEPT WS-EDIT-NAME
+
+           MOVE SPACES TO WS-FILE-STATUS
+           MOVE 'N' TO WS-FOUND-FLAG
+
+           OPEN INPUT GUEST-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No guests have been added yet."
+           ELSE
+               OPEN OUTPUT TEMP-FILE
+
+               PERFORM EDIT-GUEST-PROCESS UNTIL WS-FILE-STATUS = "10"
+
+               CLOSE GUEST-FILE
+               CLOSE TEMP-FILE
+
+               PERFORM SWAP-GUEST-FILE
+
+               IF WS-FOUND-FLAG = 'N'
+                   DISPLAY "Guest not found."
+               ELSE
+                   DISPLAY "Guest information updated successfully."
+               END-IF
+           END-IF
+
            DISPLAY "Press Enter to continue..."
            ACCEPT WS-CHOICE
+
            PERFORM MAIN-GUEST-MENU.
 
+       EDIT-GUEST-PROCESS.
+           READ GUEST-FILE
+               AT END
+                   MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF GUEST-NAME = WS-EDIT-NAME
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                       DISPLAY "Current Contact: " GUEST-CONTACT
+                       DISPLAY "Current Type: " GUEST-TYPE
+                       DISPLAY "Current RSVP Status: " GUEST-RSVP-STATUS
+
+                       DISPLAY "Enter new Contact Information: "
+                       ACCEPT WS-GUEST-CONTACT
+                       IF WS-GUEST-CONTACT = SPACES
+                           MOVE GUEST-CONTACT TO WS-GUEST-CONTACT
+                       END-IF
+
+                       DISPLAY "Enter new Guest Type "
+                           "(Family/Friend/Other): "
+                       ACCEPT WS-GUEST-TYPE
+                       IF WS-GUEST-TYPE = SPACES
+                           MOVE GUEST-TYPE TO WS-GUEST-TYPE
+                       END-IF
+
+                       DISPLAY "Enter new RSVP Status "
+                           "(Confirmed/Pending/Declined): "
+                       ACCEPT WS-GUEST-RSVP
+                       IF WS-GUEST-RSVP = SPACES
+                           MOVE GUEST-RSVP-STATUS TO WS-GUEST-RSVP
+                       END-IF
+
+                       MOVE GUEST-NAME TO TEMP-NAME
+                       MOVE WS-GUEST-CONTACT TO TEMP-CONTACT
+                       MOVE WS-GUEST-TYPE TO TEMP-TYPE
+                       MOVE WS-GUEST-RSVP TO TEMP-RSVP-STATUS
+                       WRITE TEMP-RECORD
+                   ELSE
+                       MOVE GUEST-NAME TO TEMP-NAME
+                       MOVE GUEST-CONTACT TO TEMP-CONTACT
+                       MOVE GUEST-TYPE TO TEMP-TYPE
+                       MOVE GUEST-RSVP-STATUS TO TEMP-RSVP-STATUS
+                       WRITE TEMP-RECORD
+                   END-IF
+           END-READ.
+
        REMOVE-GUEST.
-           DISPLAY "Remove Guest functionality not implemented yet."
+           DISPLAY "Enter the name of the guest to remove: "
+           ACCEPT WS-EDIT-NAME
+
+           MOVE SPACES TO WS-FILE-STATUS
+           MOVE 'N' TO WS-FOUND-FLAG
+
+           OPEN INPUT GUEST-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No guests have been added yet."
+           ELSE
+               OPEN OUTPUT TEMP-FILE
+
+               PERFORM REMOVE-GUEST-PROCESS UNTIL WS-FILE-STATUS = "10"
+
+               CLOSE GUEST-FILE
+               CLOSE TEMP-FILE
+
+               PERFORM SWAP-GUEST-FILE
+
+               IF WS-FOUND-FLAG = 'N'
+                   DISPLAY "Guest not found."
+               ELSE
+                   DISPLAY "Guest removed successfully."
+               END-IF
+           END-IF
+
            DISPLAY "Press Enter to continue..."
            ACCEPT WS-CHOICE
+
            PERFORM MAIN-GUEST-MENU.
 
+       REMOVE-GUEST-PROCESS.
+           READ GUEST-FILE
+               AT END
+                   MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF GUEST-NAME = WS-EDIT-NAME
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                   ELSE
+                       MOVE GUEST-NAME TO TEMP-NAME
+                       MOVE GUEST-CONTACT TO TEMP-CONTACT
+                       MOVE GUEST-TYPE TO TEMP-TYPE
+                       MOVE GUEST-RSVP-STATUS TO TEMP-RSVP-STATUS
+                       WRITE TEMP-RECORD
+                   END-IF
+           END-READ.
+
+       SWAP-GUEST-FILE.
+           CALL "SYSTEM" USING "ren guest_list.txt guest_list.bak"
+           CALL "SYSTEM" USING "ren temp_guest_list.txt guest_list.txt"
+           IF RETURN-CODE = 0
+               CALL "SYSTEM" USING "del guest_list.bak"
+           ELSE
+               DISPLAY "Warning: could not replace guest file; "
+                   "original kept as guest_list.bak"
+           END-IF.
+
        CLEAR-SCREEN.
            DISPLAY " " UPON CRT ERASE SCREEN.
 
